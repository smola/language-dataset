@@ -1,61 +1,319 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ANAGRAMM.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANAGRAMM-DB ASSIGN TO "ANAGRAMM.DB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DB-SCHLUESSEL
+               FILE STATUS IS DB-STATUS.
+           SELECT ANAGRAMM-IN ASSIGN TO "ANAGRAMM.IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IN-STATUS.
+           SELECT ANAGRAMM-OUT ASSIGN TO "ANAGRAMM.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ANAGRAMM-DB.
+       01  DB-SATZ.
+           05  DB-SCHLUESSEL.
+               10  DB-WORT-1 PIC X(40).
+               10  DB-WORT-2 PIC X(40).
+           05  DB-ERGEBNIS   PIC XX.
+      * Eingabedatei fuer den Stapellauf: ein Wortpaar pro Zeile, jedes
+      * Wort rechts mit Leerzeichen aufgefuellt auf 40 Stellen - das
+      * gleiche Feldraster wie DB-SCHLUESSEL oben.
+       FD  ANAGRAMM-IN.
+       01  IN-SATZ.
+           05  IN-WORT-1 PIC X(40).
+           05  IN-WORT-2 PIC X(40).
+      * Ergebnisbericht des Stapellaufs: eine Zeile pro verglichenem
+      * Wortpaar.
+       FD  ANAGRAMM-OUT.
+       01  OUT-SATZ PIC X(90).
 
        WORKING-STORAGE SECTION.
        01  TEMP-FELDER.
-           05  CURRENT-WORD     PIC X(20).
-           05  CURRENT-WORD-REVERSED PIC X(20).
+           05  CURRENT-WORD     PIC X(40).
+           05  SECOND-WORD      PIC X(40).
            05  CURRENT-RESULT   PIC X(12).
            05  POSITION-STRING-END PIC 99.
+           05  POSITION-STRING-END-2 PIC 99.
            05  COUNTER PIC 99.
+           05  COUNTER-2 PIC 99.
+           05  GEFUNDEN-KZ PIC X.
+              88 GEFUNDEN VALUE 'J'.
+              88 NICHT-GEFUNDEN VALUE 'N'.
+           05  VERWENDET-FELDER.
+               10 VERWENDET-FLAG PIC X OCCURS 40 TIMES.
            05  IST-ANAGRAM-KZ PIC X.
               88 IST-ANAGRAM VALUE 'J'.
               88 IST-KEIN-ANAGRAM VALUE 'N'.
            05 STRING-AUS-DB PIC XX.
+           05  DB-STATUS PIC XX.
+           05  DB-TREFFER-KZ PIC X.
+              88 DB-TREFFER VALUE 'J'.
+              88 KEIN-DB-TREFFER VALUE 'N'.
+           05  IN-STATUS PIC XX.
+           05  OUT-STATUS PIC XX.
+           05  DATEI-ENDE-KZ PIC X.
+              88 DATEI-ENDE VALUE 'J'.
+              88 NOCH-DATEN VALUE 'N'.
+       01  NORM-FELDER.
+           05  TEMP-GROSS-1 PIC X(40).
+           05  TEMP-GROSS-2 PIC X(40).
+           05  NORM-WORT-1  PIC X(40).
+           05  NORM-WORT-2  PIC X(40).
+           05  NORM-LAENGE-1 PIC 99.
+           05  NORM-LAENGE-2 PIC 99.
 
        PROCEDURE DIVISION.
-           DISPLAY CURRENT-RESULT
+      * Liegt eine Eingabedatei vor, laeuft der Stapelmodus (ein
+      * Wortpaar pro Zeile, Ergebnisbericht in ANAGRAMM.OUT) - sonst
+      * bleibt die urspruengliche interaktive Einzelpaar-Abfrage als
+      * Fallback erhalten.
+           PERFORM 1005-OEFFNE-DB
+
+           OPEN INPUT ANAGRAMM-IN
+           IF IN-STATUS = "00"
+             PERFORM 2000-STAPELVERARBEITUNG
+           ELSE
+             PERFORM 2001-INTERAKTIVE-VERARBEITUNG
+           END-IF
+
+           CLOSE ANAGRAMM-DB
+
            GOBACK
-          .
+           .
+
+       2000-STAPELVERARBEITUNG SECTION.
+           OPEN OUTPUT ANAGRAMM-OUT
+           MOVE "N" TO DATEI-ENDE-KZ
+
+           PERFORM UNTIL DATEI-ENDE
+             READ ANAGRAMM-IN
+               AT END
+                 MOVE "J" TO DATEI-ENDE-KZ
+               NOT AT END
+                 PERFORM 2002-VERARBEITE-PAAR
+             END-READ
+           END-PERFORM
+
+           CLOSE ANAGRAMM-IN
+           CLOSE ANAGRAMM-OUT
+           .
+       2000Z.
+           EXIT.
+
+       2001-INTERAKTIVE-VERARBEITUNG SECTION.
+      * ANAGRAMM-IN wurde bereits versucht zu oeffnen (und ist deshalb
+      * hier wieder zu schliessen, auch wenn es fehlschlug) - ohne
+      * Eingabedatei bleibt es bei der alten Abfrage eines einzelnen
+      * Wortpaars ueber die Konsole.
+           CLOSE ANAGRAMM-IN
+
+           DISPLAY "Wort 1: " WITH NO ADVANCING
+           ACCEPT CURRENT-WORD
+           DISPLAY "Wort 2: " WITH NO ADVANCING
+           ACCEPT SECOND-WORD
+
+           PERFORM 1006-NORMALISIERE-WOERTER
+           PERFORM 1003-LESE-AUS-DB
+
+           IF KEIN-DB-TREFFER
+             PERFORM 1000-PROCESS-WORD
+             PERFORM 1004-SCHREIBE-IN-DB
+           END-IF
+
+           DISPLAY CURRENT-RESULT
+           .
+       2001Z.
+           EXIT.
+
+       2002-VERARBEITE-PAAR SECTION.
+      * Ein Wortpaar aus ANAGRAMM-IN verarbeiten und das Ergebnis als
+      * eine Zeile nach ANAGRAMM-OUT schreiben - die gleichen Schritte,
+      * die die interaktive Abfrage fuer ein einzelnes Paar durchlaeuft.
+           MOVE IN-WORT-1 TO CURRENT-WORD
+           MOVE IN-WORT-2 TO SECOND-WORD
+
+           PERFORM 1006-NORMALISIERE-WOERTER
+           PERFORM 1003-LESE-AUS-DB
+
+           IF KEIN-DB-TREFFER
+             PERFORM 1000-PROCESS-WORD
+             PERFORM 1004-SCHREIBE-IN-DB
+           END-IF
+
+      * DELIMITED BY SPACE stops at the first embedded space, not just
+      * trailing PIC X(40) padding, which would truncate a multi-word
+      * phrase down to its first word - FUNCTION TRIM strips the
+      * padding up front so DELIMITED BY SIZE can carry the whole
+      * phrase through instead.
+           MOVE SPACES TO OUT-SATZ
+           STRING
+             FUNCTION TRIM(CURRENT-WORD) DELIMITED BY SIZE
+             " / " DELIMITED BY SIZE
+             FUNCTION TRIM(SECOND-WORD) DELIMITED BY SIZE
+             ": " DELIMITED BY SIZE
+             CURRENT-RESULT DELIMITED BY SPACE
+             INTO OUT-SATZ
+           END-STRING
+           WRITE OUT-SATZ
+           .
+       2002Z.
+           EXIT.
 
        1000-PROCESS-WORD SECTION.
+      * Die Laengen kommen bereits aus 1006-NORMALISIERE-WOERTER, wo
+      * Leerzeichen mitgezaehlt ausgeschlossen werden - ein eigener
+      * Laengenvergleich auf den Originalwoertern ist fuer den
+      * Phrasenvergleich nicht mehr richtig.
            MOVE "JA"
              TO CURRENT-RESULT
+           MOVE "J" TO IST-ANAGRAM-KZ
 
-           PERFORM 1001-FIND-STRING-ENDE
+           MOVE NORM-LAENGE-1 TO POSITION-STRING-END
+           MOVE NORM-LAENGE-2 TO POSITION-STRING-END-2
 
-           MOVE FUNCTION REVERSE(CURRENT-WORD(1:POSITION-STRING-END))
-             TO CURRENT-WORD-REVERSED
+           IF POSITION-STRING-END NOT = POSITION-STRING-END-2
+             MOVE "NEIN" TO CURRENT-RESULT
+             MOVE "N" TO IST-ANAGRAM-KZ
+           ELSE
+             PERFORM 1002-VERGLEICHE-BUCHSTABEN
+           END-IF
+           .
+       1000Z.
+           EXIT.
 
+       1002-VERGLEICHE-BUCHSTABEN SECTION.
+      * Echter Anagramm-Vergleich: zu jedem Buchstaben aus NORM-WORT-1
+      * wird ein noch nicht verwendeter, gleicher Buchstabe in
+      * NORM-WORT-2 gesucht (das uebliche Multiset-Verfahren). Die
+      * Laengenpruefung in 1000-PROCESS-WORD stellt vorher schon sicher,
+      * dass beide Woerter gleich viele Buchstaben haben.
+           MOVE SPACES TO VERWENDET-FELDER
 
            PERFORM VARYING COUNTER FROM 1 BY 1
-            UNTIL COUNTER > 20
-            IF CURRENT-WORD (COUNTER:1)
-              NOT = CURRENT-WORD-REVERSED (COUNTER:1)
-            THEN
-              MOVE "NEIN"
-                TO CURRENT-RESULT
+             UNTIL COUNTER > POSITION-STRING-END
+             MOVE "N" TO GEFUNDEN-KZ
 
+             PERFORM VARYING COUNTER-2 FROM 1 BY 1
+               UNTIL COUNTER-2 > POSITION-STRING-END-2
+                 OR GEFUNDEN
+               IF VERWENDET-FLAG (COUNTER-2) = SPACE
+                 AND NORM-WORT-1 (COUNTER:1)
+                   = NORM-WORT-2 (COUNTER-2:1)
+                 MOVE "X" TO VERWENDET-FLAG (COUNTER-2)
+                 MOVE "J" TO GEFUNDEN-KZ
+               END-IF
+             END-PERFORM
+
+             IF NICHT-GEFUNDEN
+               MOVE "NEIN" TO CURRENT-RESULT
+               MOVE "N" TO IST-ANAGRAM-KZ
                EXIT PERFORM
-            END-IF
+             END-IF
            END-PERFORM
            .
-       1000Z.
+       1002Z.
+           EXIT.
+
+       1003-LESE-AUS-DB SECTION.
+      * Dieses Wortpaar koennte schon einmal verglichen worden sein -
+      * dann steht das Ergebnis bereits in der DB und muss nicht neu
+      * berechnet werden. DB-ERGEBNIS wandert ueber STRING-AUS-DB
+      * (das Feld, in dem Werte aus der DB erwartet werden) nach
+      * IST-ANAGRAM-KZ, genau wie beim Schreiben der umgekehrte Weg
+      * gegangen wird. Der Schluessel wird aus den normalisierten
+      * Woertern gebildet, damit z.B. "Listen"/"Silent" und
+      * "LISTEN"/"SILENT" denselben DB-Treffer liefern.
+           MOVE NORM-WORT-1 TO DB-WORT-1
+           MOVE NORM-WORT-2 TO DB-WORT-2
+           MOVE "N" TO DB-TREFFER-KZ
+
+           READ ANAGRAMM-DB
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "J" TO DB-TREFFER-KZ
+                   MOVE DB-ERGEBNIS TO STRING-AUS-DB
+                   MOVE STRING-AUS-DB (1:1) TO IST-ANAGRAM-KZ
+                   IF IST-ANAGRAM
+                     MOVE "JA" TO CURRENT-RESULT
+                   ELSE
+                     MOVE "NEIN" TO CURRENT-RESULT
+                   END-IF
+           END-READ
+           .
+       1003Z.
            EXIT.
 
-       1001-FIND-STRING-ENDE SECTION.
-           INITIALIZE POSITION-STRING-END
-           INSPECT CURRENT-WORD
-                   TALLYING POSITION-STRING-END
-                   FOR TRAILING SPACE
+       1004-SCHREIBE-IN-DB SECTION.
+      * IST-ANAGRAM-KZ (von 1000-PROCESS-WORD gerade ermittelt) wandert
+      * ueber STRING-AUS-DB in DB-ERGEBNIS, damit das naechste Mal,
+      * wenn dieses Wortpaar vorkommt, 1003-LESE-AUS-DB die Berechnung
+      * einsparen kann.
+           MOVE NORM-WORT-1 TO DB-WORT-1
+           MOVE NORM-WORT-2 TO DB-WORT-2
+           MOVE IST-ANAGRAM-KZ TO STRING-AUS-DB
+           MOVE STRING-AUS-DB TO DB-ERGEBNIS
+
+           WRITE DB-SATZ
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           .
+       1004Z.
+           EXIT.
 
-           SUBTRACT POSITION-STRING-END
-                    FROM FUNCTION LENGTH(CURRENT-WORD)
-                    GIVING POSITION-STRING-END
+       1005-OEFFNE-DB SECTION.
+      * Beim allerersten Aufruf gibt es die DB-Datei noch nicht - dann
+      * wird sie einmal leer angelegt, bevor sie fuer Lese- und
+      * Schreibzugriff erneut geoeffnet wird.
+           OPEN I-O ANAGRAMM-DB
+           IF DB-STATUS NOT = "00"
+             OPEN OUTPUT ANAGRAMM-DB
+             CLOSE ANAGRAMM-DB
+             OPEN I-O ANAGRAMM-DB
+           END-IF
+           .
+       1005Z.
+           EXIT.
+
+       1006-NORMALISIERE-WOERTER SECTION.
+      * Fuer den Phrasenvergleich zaehlen Leerzeichen und Gross-/
+      * Kleinschreibung nicht mit - aus CURRENT-WORD/SECOND-WORD werden
+      * Grossbuchstaben-Kopien ohne eingebettete Leerzeichen gebildet
+      * (NORM-WORT-1/NORM-WORT-2), an denen der eigentliche
+      * Buchstabenvergleich in 1002-VERGLEICHE-BUCHSTABEN unveraendert
+      * ablaeuft. NORM-LAENGE-1/NORM-LAENGE-2 zaehlen dabei gleich mit,
+      * wie viele Buchstaben uebrig geblieben sind.
+           MOVE SPACES TO NORM-WORT-1 NORM-WORT-2
+           MOVE 0 TO NORM-LAENGE-1 NORM-LAENGE-2
+           MOVE FUNCTION UPPER-CASE(CURRENT-WORD) TO TEMP-GROSS-1
+           MOVE FUNCTION UPPER-CASE(SECOND-WORD) TO TEMP-GROSS-2
+
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 40
+             IF TEMP-GROSS-1 (COUNTER:1) NOT = SPACE
+               ADD 1 TO NORM-LAENGE-1
+               MOVE TEMP-GROSS-1 (COUNTER:1)
+                 TO NORM-WORT-1 (NORM-LAENGE-1:1)
+             END-IF
+           END-PERFORM
+
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 40
+             IF TEMP-GROSS-2 (COUNTER:1) NOT = SPACE
+               ADD 1 TO NORM-LAENGE-2
+               MOVE TEMP-GROSS-2 (COUNTER:1)
+                 TO NORM-WORT-2 (NORM-LAENGE-2:1)
+             END-IF
+           END-PERFORM
            .
-       1001Z.
+       1006Z.
            EXIT.
 
 
