@@ -1,44 +1,89 @@
        *>
-       *> test-utf8: reads a text string and convert 
-       *> encoding while maintaining correct characters 
-       *> 
-       *> Coder: BK 
+       *> test-utf8: reads a text string and convert
+       *> encoding while maintaining correct characters
+       *>
+       *> Coder: BK
+       *>
+       *> Mods:
+       *>  - BK: wire up the actual codepage conversion, with the
+       *>    source/target encodings selectable via posted fields
+       *>  - BK: reject malformed UTF-8 before display/conversion and
+       *>    surface the problem in the HTML output
+       *>  - BK: append one line per request to an audit log so a
+       *>    mis-rendered page can be traced back to what was posted
        *>
        IDENTIFICATION DIVISION.
        program-id. test-utf8.
        *>**************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UTF8LOG ASSIGN TO 'utf8-audit.log'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS wc-log-status.
+       *>**************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  UTF8LOG.
+       01  UTF8LOG-LINE               PIC X(200).
+       *>**************************************************
        working-storage section.
        *> used in calls to dynamic libraries
        01  wn-rtn-code             PIC  S99   VALUE ZERO.
        01  wc-post-name            PIC X(40)  VALUE SPACE.
        01  wc-post-value           PIC X(40)  VALUE SPACE.
-       
+
        01  wc-pagetitle            PIC X(20) VALUE 'Test utf-8'.
-       
+
+       *> source/target encodings are posted alongside text-utf8 so
+       *> the caller can ask for anything the conversion routine
+       *> knows about; default to UTF-8/UTF-8 (no-op) when not given
+       01  wc-from-encoding        PIC X(20)  VALUE SPACE.
+       01  wc-to-encoding          PIC X(20)  VALUE SPACE.
+       01  wc-converted-value      PIC X(40)  VALUE SPACE.
+
+       *> set by B0100-VALIDATE-UTF8, read by B0200/B0300 and by
+       *> C0100-closedown to decide whether to surface an error
+       01  wc-utf8-valid-kz        PIC X(01)  VALUE 'Y'.
+           88  UTF8-IS-VALID                  VALUE 'Y'.
+           88  UTF8-IS-INVALID                VALUE 'N'.
+       01  wc-error-message        PIC X(80)  VALUE SPACE.
+
+       *> working fields for the byte-by-byte UTF-8 well-formedness
+       *> scan in B0100-VALIDATE-UTF8/B0110-CHECK-BYTE
+       01  wn-value-len             PIC 9(02) VALUE ZERO.
+       01  wn-byte-pos              PIC 9(02) VALUE ZERO.
+       01  wn-this-byte             PIC 9(03) VALUE ZERO.
+       01  wn-cont-bytes-needed     PIC 9(01) VALUE ZERO.
+
+       *> audit log fields
+       01  wc-log-status            PIC X(02) VALUE SPACE.
+       01  wc-log-line              PIC X(200) VALUE SPACE.
+       01  wc-log-date              PIC X(21) VALUE SPACE.
+
        *>**************************************************
        PROCEDURE DIVISION.
-       *>**************************************************       
+       *>**************************************************
        0000-main.
-           
+
            PERFORM A0100-init
-           
+
            PERFORM C0100-closedown
-           
+
            GOBACK
            .
-           
-       *>**************************************************          
-       A0100-init.       
-           
+
+       *>**************************************************
+       A0100-init.
+
            *> always send out the Content-Type before any other I/O
-           CALL 'wui-print-header'  USING wn-rtn-code  
+           CALL 'wui-print-header'  USING wn-rtn-code
            *>  start html doc
            CALL 'wui-start-html'    USING wc-pagetitle
-           
+
            *> decompose and save current post string
            CALL 'write-post-string' USING wn-rtn-code
-           
+
            IF wn-rtn-code = ZERO
 
                MOVE ZERO TO wn-rtn-code
@@ -47,19 +92,174 @@
                CALL 'get-post-value' USING wn-rtn-code
                                            wc-post-name wc-post-value
 
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-from-encoding
+               MOVE 'from-encoding' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-from-encoding
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-to-encoding
+               MOVE 'to-encoding' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-to-encoding
+
                IF wc-post-value NOT = SPACE
-                   DISPLAY wc-post-value
+
+                   PERFORM B0100-VALIDATE-UTF8
+
+                   IF UTF8-IS-VALID
+                       PERFORM B0200-CONVERT-ENCODING
+                       DISPLAY wc-converted-value
+                   ELSE
+                       MOVE SPACE TO wc-error-message
+                       STRING
+                           'Invalid UTF-8 byte sequence in: '
+                               DELIMITED BY SIZE
+                           wc-post-value DELIMITED BY SIZE
+                           INTO wc-error-message
+                       END-STRING
+                   END-IF
+
+                   PERFORM B0300-WRITE-AUDIT-LOG
+
+               END-IF
+
+           END-IF
+
+           .
+       *>**************************************************
+       *> B0100-VALIDATE-UTF8: walks wc-post-value one byte at a
+       *> time checking it against the UTF-8 encoding rules (a
+       *> leading byte declares how many continuation bytes follow,
+       *> each continuation byte must fall in 128..191) and sets
+       *> wc-utf8-valid-kz accordingly. Trailing PIC X padding
+       *> spaces are themselves valid single-byte ASCII, so scanning
+       *> the full field is harmless.
+       B0100-VALIDATE-UTF8.
+
+           MOVE 'Y' TO wc-utf8-valid-kz
+           MOVE ZERO TO wn-cont-bytes-needed
+           MOVE 40 TO wn-value-len
+
+           PERFORM B0110-CHECK-BYTE THRU B0110-CHECK-BYTE-EXIT
+               VARYING wn-byte-pos FROM 1 BY 1
+               UNTIL wn-byte-pos > wn-value-len
+
+           IF wn-cont-bytes-needed > 0
+               MOVE 'N' TO wc-utf8-valid-kz
+           END-IF
+
+           .
+       B0110-CHECK-BYTE.
+
+           IF UTF8-IS-INVALID
+               GO TO B0110-CHECK-BYTE-EXIT
+           END-IF
+
+           COMPUTE wn-this-byte =
+               FUNCTION ORD(wc-post-value(wn-byte-pos:1)) - 1
+
+           IF wn-cont-bytes-needed > 0
+               IF wn-this-byte >= 128 AND wn-this-byte <= 191
+                   COMPUTE wn-cont-bytes-needed =
+                       wn-cont-bytes-needed - 1
+               ELSE
+                   MOVE 'N' TO wc-utf8-valid-kz
                END-IF
-  
+           ELSE
+               EVALUATE TRUE
+                   WHEN wn-this-byte <= 127
+                       CONTINUE
+                   WHEN wn-this-byte >= 192 AND wn-this-byte <= 223
+                       MOVE 1 TO wn-cont-bytes-needed
+                   WHEN wn-this-byte >= 224 AND wn-this-byte <= 239
+                       MOVE 2 TO wn-cont-bytes-needed
+                   WHEN wn-this-byte >= 240 AND wn-this-byte <= 244
+                       MOVE 3 TO wn-cont-bytes-needed
+                   WHEN OTHER
+                       MOVE 'N' TO wc-utf8-valid-kz
+               END-EVALUATE
            END-IF
 
+           .
+       B0110-CHECK-BYTE-EXIT.
+           EXIT.
+       *>**************************************************
+       *> B0200-CONVERT-ENCODING: hands wc-post-value to the shop's
+       *> codepage conversion routine. from/to default to UTF-8 (a
+       *> no-op pass-through) when the caller didn't post either
+       *> encoding field.
+       B0200-CONVERT-ENCODING.
+
+           IF wc-from-encoding = SPACE
+               MOVE 'UTF-8' TO wc-from-encoding
+           END-IF
+           IF wc-to-encoding = SPACE
+               MOVE 'UTF-8' TO wc-to-encoding
+           END-IF
+
+           MOVE wc-post-value TO wc-converted-value
+           MOVE ZERO TO wn-rtn-code
+           CALL 'convert-codepage' USING wn-rtn-code
+                                          wc-post-value
+                                          wc-from-encoding
+                                          wc-to-encoding
+                                          wc-converted-value
+
+           .
+       *>**************************************************
+       *> B0300-WRITE-AUDIT-LOG: one line per request appended to
+       *> utf8-audit.log - input string, encodings asked for, the
+       *> resulting output, and whether the input passed the UTF-8
+       *> check - so a mis-rendered page can be traced back to what
+       *> was actually posted after the fact
+       B0300-WRITE-AUDIT-LOG.
+
+           OPEN EXTEND UTF8LOG
+           IF wc-log-status NOT = '00'
+               OPEN OUTPUT UTF8LOG
+           END-IF
+
+           MOVE SPACE TO wc-log-date
+           MOVE FUNCTION CURRENT-DATE TO wc-log-date
+
+           MOVE SPACE TO wc-log-line
+           STRING
+               wc-log-date(1:8) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               wc-log-date(9:6) DELIMITED BY SIZE
+               ' in=[' DELIMITED BY SIZE
+               wc-post-value DELIMITED BY SIZE
+               '] from=' DELIMITED BY SIZE
+               wc-from-encoding DELIMITED BY SIZE
+               ' to=' DELIMITED BY SIZE
+               wc-to-encoding DELIMITED BY SIZE
+               ' out=[' DELIMITED BY SIZE
+               wc-converted-value DELIMITED BY SIZE
+               '] valid=' DELIMITED BY SIZE
+               wc-utf8-valid-kz DELIMITED BY SIZE
+               INTO wc-log-line
+           END-STRING
+
+           WRITE UTF8LOG-LINE FROM wc-log-line
+
+           CLOSE UTF8LOG
+
            .
        *>**************************************************
        C0100-closedown.
 
-           CALL 'wui-end-html' USING wn-rtn-code 
-           
+           *> surface a clear error in the page body rather than
+           *> letting a malformed posted value render as garbage
+           *> with no explanation
+           IF UTF8-IS-INVALID
+               DISPLAY '<p class="error">' wc-error-message '</p>'
+           END-IF
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
            .
-           
-       *>**************************************************    
-       *> END PROGRAM  
+
+       *>**************************************************
+       *> END PROGRAM
