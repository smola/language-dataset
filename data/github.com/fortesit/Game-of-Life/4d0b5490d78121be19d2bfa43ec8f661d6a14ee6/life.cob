@@ -1,228 +1,1225 @@
-000001*
-000002*  Game of Life
-000003* 
-000004* 
-000005* 
-000006* 
-000007* 
-000008* 
-000009* 
-000010* 
-000011* 
-000012* 
-000013* 
-000014* 
-000015
-000016  IDENTIFICATION DIVISION.
-000017  PROGRAM-ID. GameOfLife.
-000018  
-000019  ENVIRONMENT DIVISION.
-000020  INPUT-OUTPUT SECTION.
-000021  FILE-CONTROL.
-000022      SELECT InputFile ASSIGN TO 'input.txt'
-000023        ORGANIZATION IS LINE SEQUENTIAL
-000024        FILE STATUS IS inputErr.
-000025      SELECT OutputFile ASSIGN TO fname
-000026        ORGANIZATION IS LINE SEQUENTIAL
-000027        FILE STATUS IS outputErr.
-000028             
-000029  DATA DIVISION.
-000030  FILE SECTION.
-000031  FD InputFile.
-000032  01 InputPattern.
-000033      02 ReadLine PIC X(100).
-000034  FD OutputFile.
-000035  01 OutputPattern.
-000036      02 WriteLine OCCURS 1 TO 100 TIMES DEPENDING ON strlen.
-000037          03 LineContent PIC X.
-000038
-000039  WORKING-STORAGE SECTION.
-000040  01 Pattern.
-000041      02 PatternName PIC X(80).
-000042      02 Generation PIC 9(5).
-000043      02 Row PIC 9(3).
-000044      02 Col PIC 9(2).
-000045      02 Matrix PIC X(82) VALUE '0' OCCURS 1 TO 102 TIMES DEPENDING ON Row.
-000046  01 inputErr PIC XX.
-000047  01 outputErr PIC XX.
-000048  01 str PIC X(102).
-000049  01 tempstr PIC X(102).
-000050  01 GenerationString PIC Z(5).
-000051  01 mString PIC Z(5).
-000052  01 i PIC 9(5) VALUE 2.
-000053  01 j PIC 9(5) VALUE 2.
-000054  01 k PIC 9(5).
-000055  01 l PIC 9(5).
-000056  01 m PIC 9(5) VALUE 1.
-000057  01 n PIC 9(5).
-000058  01 alifeCellsCount PIC 9(1).
-000059  01 NextPattern.
-000060      02 NextMatrix PIC X(82) VALUE '0' OCCURS 1 TO 102 TIMES DEPENDING ON Row.
-000061  01 isStillLife PIC 9(1) VALUE 1.
-000062  01 fname PIC X(90).
-000063  01 strlen PIC 9(3).
-000064  
-000065  PROCEDURE DIVISION.
-000066  MAIN-PARAGRAPH.
-000067* Read input file
-000068      OPEN INPUT InputFile
-000069      IF NOT inputErr = '00' THEN
-000070        DISPLAY 'No input files found. Program exit peacefully.'
-000071        GO TO PROGRAM-END
-000072      END-IF
-000073      READ InputFile INTO PatternName
-000074      READ InputFile INTO str
-000075      UNSTRING str DELIMITED BY ALL SPACES
-000076        INTO Generation
-000077      END-UNSTRING
-000078      READ InputFile INTO str
-000079      UNSTRING str DELIMITED BY ALL SPACES
-000080        INTO Row, Col
-000081      END-UNSTRING.
-000082  LOOP-1.
-000083      IF i <= Row + 1 THEN
-000084        READ InputFile INTO Matrix(i)(2:80)
-000085        COMPUTE i = i + 1
-000086        GO TO LOOP-1
-000087      END-IF
-000088      CLOSE InputFile
-000089      COMPUTE i = 2.
-000090* Count number of neighbor alife cells
-000091  LOOP-2.
-000092      PERFORM ALIFE-CELLS-COUNT
-000093      PERFORM COMPUTE-NEXT-GEN-CELL-STATUS
-000094      PERFORM CHECK-STILL-LIFE
-000095      COMPUTE j = j + 1
-000096      IF j <= Col + 1 THEN
-000097        GO TO LOOP-2
-000098      END-IF
-000099      COMPUTE i = i + 1
-000100      IF i <= Row + 1 THEN 
-000101        COMPUTE j = 2
-000102        GO TO LOOP-2
-000103      END-IF
-000104* Migrate to next generation
-000105      COMPUTE i = 2
-000106      COMPUTE j = 2
-000107      IF m <= Generation AND isStillLife = 0 THEN
-000108        COMPUTE n = 1
-000109        PERFORM PREP-FOR-NEXT-GEN
-000110        COMPUTE m = m + 1
-000111        GO TO LOOP-2
-000112      END-IF
-000113* Write to output file
-000114      PERFORM WRITE-TO-FILE.
-000115  PROGRAM-END.  
-000116      STOP RUN.
-000117
-000118  ALIFE-CELLS-COUNT SECTION.
-000119* Reset values for each cell
-000120      COMPUTE k = i - 1
-000121      COMPUTE l = j - 1
-000122      COMPUTE alifeCellsCount = 0.
-000123  LOOP-3.
-000124* Count for neighbor alife cells
-000125      IF Matrix(k)(l:1) = '*' AND NOT (k = i AND l = j) THEN
-000126        COMPUTE alifeCellsCount = alifeCellsCount + 1
-000127      END-IF
-000128      COMPUTE l = l + 1
-000129      IF l <= j + 1 THEN
-000130        GO TO LOOP-3
-000131      END-IF
-000132      COMPUTE k = k + 1
-000133      IF k <= i + 1 THEN
-000134        COMPUTE l = j - 1
-000135        GO TO LOOP-3
-000136      END-IF.
-000137
-000138  COMPUTE-NEXT-GEN-CELL-STATUS SECTION.
-000139* Cells do not satisfy the subsequent IF clause will remain or become "dead"
-000140      MOVE '0' to NextMatrix(i)(j:1)
-000141* Conditions for cells to birth or survive
-000142      IF alifeCellsCount = 3 OR (alifeCellsCount = 2 AND Matrix(i)(j:1) = '*') THEN
-000143         MOVE '*' to NextMatrix(i)(j:1)
-000144      END-IF.
-000145  
-000146  CHECK-STILL-LIFE SECTION.
-000147      IF NOT Matrix(i)(j:1) = NextMatrix(i)(j:1) THEN
-000148         COMPUTE isStillLife = 0
-000149      END-IF.
-000150
-000151  PREP-FOR-NEXT-GEN SECTION.
-000152      COMPUTE isStillLife = 1.
-000153  LOOP-4.
-000154      IF n <= Row + 1 THEN
-000155        MOVE NextMatrix(n) TO Matrix(n)
-000156        COMPUTE n = n + 1
-000157        GO TO LOOP-4
-000158      END-IF.
-000159
-000160  WRITE-TO-FILE SECTION.
-000161      STRING 
-000162        PatternName DELIMITED BY SPACES 
-000163        'cob.txt' DELIMITED BY SIZE
-000164        INTO fname
-000165      END-STRING
-000166      OPEN OUTPUT OutputFile
-000167      COMPUTE strlen = Col.
-000168* Output pattern
-000169  LOOP-5.
-000170      MOVE Matrix(i)(j:1) TO WriteLine(j - 1)
-000171      COMPUTE j = j + 1
-000172      IF j <= Col + 1 THEN
-000173        GO TO LOOP-5
-000174      END-IF
-000175      WRITE OutputPattern
-000176      COMPUTE i = i + 1
-000177      IF i <= Row + 1 THEN 
-000178        COMPUTE j = 2
-000179        GO TO LOOP-5
-000180      END-IF
-000181* Output still life sentence
-000182      MOVE Generation TO GenerationString
-000183      COMPUTE m = m - 1
-000184      MOVE m TO mString
-000185      COMPUTE m = m + 1
-000186      COMPUTE i = 0
-000187      COMPUTE j = 0
-000188      INSPECT GenerationString TALLYING i FOR LEADING ' '
-000189      INSPECT mString TALLYING j FOR LEADING ' '
-000190* Case for not a still life
-000191      IF isStillLife = 0 THEN
-000192         MOVE ' steps.' to tempstr
-000193         IF Generation = 1 THEN
-000194            MOVE ' step.' to tempstr
-000195         END-IF
-000196         STRING 
-000197           'It is still not a still life even after ' DELIMITED BY SIZE 
-000198           GenerationString(i + 1:5 - i) DELIMITED BY SIZE
-000199           tempstr DELIMITED BY SIZE
-000200           INTO str
-000201         END-STRING
-000202      END-IF
-000203* Case for a still life initially
-000204      IF isStillLife = 1 AND m = 1 THEN
-000205         MOVE 'It is a still life initially.' TO str
-000206      END-IF
-000207* Case for a still life after N steps
-000208      IF isStillLife = 1 AND m <= Generation + 1 AND NOT m = 1 THEN
-000209         MOVE ' steps.' to tempstr
-000210         STRING 
-000211           'It is a still life after ' DELIMITED BY SIZE 
-000212           mString(j + 1:5 - j) DELIMITED BY SIZE
-000213           tempstr DELIMITED BY SIZE
-000214           INTO str
-000215         END-STRING
-000216      END-IF
-000217      COMPUTE i = 1
-000218      COMPUTE strlen = 1
-000219      INSPECT str TALLYING strlen FOR CHARACTERS BEFORE INITIAL '.'.
-000220  LOOP-6.
-000221      MOVE str(i:1) to WriteLine(i)
-000222      IF i < strlen THEN
-000223         COMPUTE i = i + 1
-000224         GO TO LOOP-6
-000225      END-IF
-000226      WRITE OutputPattern     
-000227      CLOSE OutputFile.
-000228
+000001*
+000002*  Game of Life
+000003*
+000004*
+000005*
+000006*
+000007*
+000008*
+000009*
+000010*
+000011*
+000012*
+000013*
+000014*
+000015 
+000016  IDENTIFICATION DIVISION.
+000017  PROGRAM-ID. GameOfLife.
+000018 
+000019  ENVIRONMENT DIVISION.
+000020  INPUT-OUTPUT SECTION.
+000021  FILE-CONTROL.
+000022      SELECT InputFile ASSIGN TO 'input.txt'
+000023        ORGANIZATION IS LINE SEQUENTIAL
+000024        FILE STATUS IS inputErr.
+000025      SELECT OutputFile ASSIGN TO fname
+000026        ORGANIZATION IS LINE SEQUENTIAL
+000027        FILE STATUS IS outputErr.
+000027      SELECT CheckpointFile ASSIGN TO ckname
+000027        ORGANIZATION IS LINE SEQUENTIAL
+000027        FILE STATUS IS checkpointErr.
+000027      SELECT AuditFile ASSIGN TO 'history.txt'
+000027        ORGANIZATION IS LINE SEQUENTIAL
+000027        FILE STATUS IS auditErr.
+000028
+000029  DATA DIVISION.
+000030  FILE SECTION.
+000031  FD InputFile.
+000032  01 InputPattern.
+000033      02 ReadLine PIC X(100).
+000034  FD OutputFile.
+000035  01 OutputPattern.
+000036      02 WriteLine OCCURS 1 TO 100 TIMES DEPENDING ON strlen.
+000037          03 LineContent PIC X.
+000037  FD CheckpointFile.
+000037  01 CheckpointPattern.
+000037      02 CheckpointLine PIC X(100).
+000037  FD AuditFile.
+000037  01 AuditPattern.
+000037      02 AuditLine PIC X(200).
+000038
+000039  WORKING-STORAGE SECTION.
+000040  01 Pattern.
+000041      02 PatternName PIC X(80).
+000042      02 Generation PIC 9(5).
+000043* OCCURS ceilings on Matrix/NextMatrix/HistoryMatrix below are
+000043* sized to Row's full PIC 9(3) range (999 + the 2-cell border)
+000043      02 Row PIC 9(3).
+000044      02 ColCount PIC 9(2).
+000044      02 WrapMode PIC X(1) VALUE '0'.
+000044          88 WRAP-ENABLED VALUE '1'.
+000044* Row/Col header line may also carry the two characters a
+000044* native catalog entry is using for alive/dead instead of the
+000044* usual '*'/'0'; rows are normalized to '*'/'0' right after
+000044* they are read, so nothing past READ-MATRIX-ROWS has to know
+000044      02 AliveSymbol PIC X(1) VALUE '*'.
+000044      02 DeadSymbol PIC X(1) VALUE '0'.
+000044* A sixth header token: how many generations apart to write a
+000044* full board snapshot to the output file, so a run can be
+000044* played back step by step instead of only showing the final
+000044* board. 0 (the default) means no snapshots are written
+000044      02 SnapshotEvery PIC 9(3) VALUE 0.
+000044* A seventh header token: how many generations apart to refresh
+000044* this pattern's checkpoint file, so a long run can be resumed
+000044* from its last checkpoint instead of starting over if the job
+000044* is interrupted. 0 (the default) turns checkpointing off
+000044      02 CheckpointEvery PIC 9(3) VALUE 0.
+000045      02 Matrix PIC X(82) VALUE '0' OCCURS 1 TO 1001 TIMES
+000046         DEPENDING ON Row.
+000047  01 inputErr PIC XX.
+000048  01 outputErr PIC XX.
+000048  01 checkpointErr PIC XX.
+000048  01 auditErr PIC XX.
+000048  01 RunDate PIC 9(6).
+000048  01 RunDateEdited PIC 99/99/99.
+000049  01 str PIC X(102).
+000050  01 tempstr PIC X(102).
+000051  01 GenerationString PIC Z(5).
+000052  01 mString PIC Z(4)9.
+000052* Set alongside str in WRITE-TO-FILE to whichever generation
+000052* count that closing sentence actually named, so the audit log
+000052* can record generations-reached as its own field instead of
+000052* reusing whatever number happens to be embedded in the sentence
+000052  01 GenerationsReached PIC 9(5) VALUE 0.
+000052  01 GenerationsReachedString PIC Z(4)9.
+000053  01 i PIC 9(5) VALUE 2.
+000054  01 j PIC 9(5) VALUE 2.
+000055  01 k PIC 9(5).
+000056  01 l PIC 9(5).
+000057  01 m PIC 9(5) VALUE 1.
+000058  01 n PIC 9(5).
+000059  01 alifeCellsCount PIC 9(1).
+000060  01 NextPattern.
+000061      02 NextMatrix PIC X(82) VALUE '0' OCCURS 1 TO 1001 TIMES
+000062         DEPENDING ON Row.
+000062* Horizontal 3-wide neighbor sum for every (row, column) - built
+000062* in full by BUILD-ROW-SUMS for a pattern's first generation, then
+000062* kept in step generation to generation by UPDATE-ROW-SUMS-FOR-
+000062* CHANGES - instead of being summed from scratch out of Matrix for
+000062* every overlapping 3x3 window ALIFE-CELLS-COUNT used to sweep
+000062  01 RowSumTable.
+000062      02 RowSumRow OCCURS 1 TO 1001 TIMES DEPENDING ON Row.
+000062          03 RowSumCol PIC 9(1) OCCURS 82 TIMES.
+000062* Which real cells CHECK-STILL-LIFE found flipped this generation,
+000062* so UPDATE-ROW-SUMS-FOR-CHANGES can adjust RowSumCol right at
+000062* those cells next time round instead of every cell in the grid
+000062* being re-summed from zero
+000062  01 ChangedCellCount PIC 9(5) VALUE 0.
+000062  01 ChangedCellTable.
+000062      02 ChangedCellEntry OCCURS 1 TO 79920 TIMES
+000062         DEPENDING ON ChangedCellCount.
+000062          03 ChgRow PIC 9(5).
+000062          03 ChgCol PIC 9(5).
+000062          03 ChgAlive PIC X(1).
+000063  01 isStillLife PIC 9(1) VALUE 1.
+000063  01 isExtinct PIC 9(1) VALUE 0.
+000063  01 InitialExtinction PIC 9(1) VALUE 0.
+000064  01 fname PIC X(90).
+000064  01 ckname PIC X(90).
+000064* Set once TRY-RESUME-FROM-CHECKPOINT finds and loads a usable
+000064* checkpoint for the current pattern, so MAIN-PARAGRAPH knows to
+000064* pick up generations where the checkpoint left off instead of
+000064* treating Matrix as the pattern's freshly-read initial board
+000064  01 ResumedFromCheckpoint PIC 9(1) VALUE 0.
+000064  01 CheckpointGen PIC 9(5) VALUE 0.
+000064  01 CheckpointGenString PIC 9(5).
+000065  01 strlen PIC 9(3).
+000066  01 AliveCount PIC 9(7) VALUE 0.
+000067  01 AliveCountString PIC Z(6)9.
+000068  01 MaxPeriod PIC 9(2) VALUE 8.
+000069  01 HistoryTable.
+000070      02 HistoryGen OCCURS 8 TIMES.
+000071          03 HistoryMatrix PIC X(82) VALUE SPACES
+000072             OCCURS 1 TO 1001 TIMES DEPENDING ON Row.
+000073  01 HistoryCount PIC 9(2) VALUE 0.
+000074  01 matchPeriod PIC 9(2) VALUE 0.
+000075  01 p PIC 9(2).
+000076  01 boardsEqual PIC 9(1).
+000077  01 periodString PIC Z(2).
+000078  01 q PIC 9(5).
+000079  01 oscStepString PIC Z(4)9.
+000079  01 validationErr PIC 9(1) VALUE 0.
+000079      88 PATTERN-VALID VALUE 0.
+000079      88 PATTERN-INVALID VALUE 1.
+000079  01 HavePendingLine PIC 9(1) VALUE 0.
+000079* str itself is reused as scratch space by the generation-loop
+000079* and outcome-message code between when a lookahead line is
+000079* buffered and when it is consumed, so the buffered line is
+000079* held here instead of in str directly
+000079  01 PendingLine PIC X(102).
+000079* Set when a Plaintext block's own lookahead READ hits AT END -
+000079* InputFile is then truly exhausted, and READ-NEXT-PATTERN must
+000079* not try reading it again itself, since GnuCOBOL reports a
+000079* second read past end-of-file as status 46 (a logic error)
+000079* rather than the status 10 its own AT END clause catches
+000079  01 AtTrueEnd PIC 9(1) VALUE 0.
+000079* Holding area for a Plaintext (.cells) pattern read from
+000079* InputFile before it is translated into Matrix's alive/dead
+000079* markers; kept separate from Matrix because its row count
+000079* isn't known (and Row isn't set) until the whole block is read
+000079  01 PlainBuffer.
+000079      02 PlainLine PIC X(100) OCCURS 1001 TIMES.
+000079  01 PlainLineCount PIC 9(3) VALUE 0.
+000079  01 PlainMaxWidth PIC 9(3) VALUE 0.
+000079  01 lineWidth PIC 9(3).
+000079  01 plainRowValid PIC 9(1).
+000079* Used only to test m against SnapshotEvery via DIVIDE ... GIVING
+000079* ... REMAINDER - SnapQuotient itself is never looked at
+000079  01 SnapQuotient PIC 9(5).
+000079  01 SnapRemainder PIC 9(5).
+000080
+000079  PROCEDURE DIVISION.
+000080  MAIN-PARAGRAPH.
+000081* Read input file. InputFile is a catalog of one or more
+000081* PatternName/Generation/Row-Col/Matrix blocks stacked back to
+000081* back, so the whole catalog gets worked off in one job instead
+000081* of one invocation per pattern.
+000082      OPEN INPUT InputFile
+000083      IF NOT inputErr = '00' THEN
+000084        DISPLAY 'No input files found. Program exit peacefully.'
+000085        GO TO PROGRAM-END
+000086      END-IF
+000086* history.txt accumulates one line per pattern run across every
+000086* invocation of this program, so OPEN EXTEND (append) is wanted
+000086* here rather than OPEN OUTPUT - falling back to OPEN OUTPUT only
+000086* the first time, when the file does not exist yet to append to
+000086      OPEN EXTEND AuditFile
+000086      IF NOT auditErr = '00' THEN
+000086         OPEN OUTPUT AuditFile
+000086      END-IF
+000086      ACCEPT RunDate FROM DATE
+000086      MOVE RunDate TO RunDateEdited.
+000086  READ-NEXT-PATTERN.
+000087      IF AtTrueEnd = 1 THEN
+000087         GO TO CLOSE-INPUT-FILE
+000087      END-IF
+000087      IF HavePendingLine = 1 THEN
+000087         MOVE PendingLine TO str
+000087         MOVE 0 TO HavePendingLine
+000087      ELSE
+000087         READ InputFile INTO str
+000087           AT END
+000087             GO TO CLOSE-INPUT-FILE
+000087         END-READ
+000087      END-IF
+000087* A line starting with '!' is a Plaintext (.cells) pattern
+000087* rather than this program's own PatternName/Generation/Row-Col
+000087* header, so the two catalog formats can be mixed freely
+000087      IF str(1:1) = '!' THEN
+000087         PERFORM READ-PLAINTEXT-PATTERN
+000087      ELSE
+000087         MOVE str TO PatternName
+000087         PERFORM READ-NATIVE-HEADER
+000087         PERFORM READ-MATRIX-ROWS
+000087      END-IF
+000103      PERFORM VALIDATE-PATTERN
+000103      IF PATTERN-INVALID THEN
+000103         PERFORM RESET-FOR-NEXT-PATTERN
+000103         GO TO READ-NEXT-PATTERN
+000103      END-IF.
+000104* Open the output file and report the starting population. fname
+000104* (and ckname, this pattern's checkpoint file) are cleared first
+000104* because STRING only overwrites the characters it writes - a
+000104* shorter PatternName than the previous catalog entry's would
+000104* otherwise leave that entry's trailing characters in place
+000105      MOVE SPACES TO fname
+000105      STRING
+000106        PatternName DELIMITED BY SPACES
+000107        'cob.txt' DELIMITED BY SIZE
+000108        INTO fname
+000109      END-STRING
+000109      MOVE SPACES TO ckname
+000109      STRING
+000109        PatternName DELIMITED BY SPACES
+000109        'chk.txt' DELIMITED BY SIZE
+000109        INTO ckname
+000109      END-STRING
+000109      IF CheckpointEvery > 0 THEN
+000109         PERFORM TRY-RESUME-FROM-CHECKPOINT
+000109      END-IF
+000109* A resumed run's board came from its checkpoint, not the fresh
+000109* initial pattern just read, so the output file picks up where
+000109* the earlier, interrupted run's left off instead of starting over
+000109      IF ResumedFromCheckpoint = 1 THEN
+000109         OPEN EXTEND OutputFile
+000109* The earlier run's own output file may not have survived
+000109* whatever interrupted it - fall back to starting a fresh one
+000109* rather than silently continuing with no output file open at all
+000109         IF NOT outputErr = '00' THEN
+000109            OPEN OUTPUT OutputFile
+000109         END-IF
+000109         COMPUTE m = CheckpointGen + 1
+000109      ELSE
+000110         OPEN OUTPUT OutputFile
+000111         PERFORM COUNT-INITIAL-ALIVE-CELLS
+000111         IF AliveCount = 0 THEN
+000111            MOVE 1 TO InitialExtinction
+000111         END-IF
+000112         COMPUTE m = 0
+000113         PERFORM WRITE-GENERATION-TREND-LINE
+000113* A periodic board snapshot, so a run can be played back step by
+000113* step instead of only showing the final board; SnapshotEvery = 0
+000113* (the default) turns this off entirely
+000113         IF SnapshotEvery > 0 THEN
+000113           DIVIDE m BY SnapshotEvery GIVING SnapQuotient
+000113             REMAINDER SnapRemainder
+000113           IF SnapRemainder = 0 THEN
+000113             COMPUTE i = 2
+000113             COMPUTE j = 2
+000113             PERFORM WRITE-BOARD-SNAPSHOT
+000113           END-IF
+000113         END-IF
+000114         COMPUTE m = 1
+000109      END-IF
+000115      COMPUTE i = 2
+000116      COMPUTE j = 2
+000116      PERFORM WRAP-BORDERS
+000116      PERFORM BUILD-ROW-SUMS
+000117      COMPUTE AliveCount = 0.
+000118* Count number of neighbor alife cells
+000114  LOOP-2.
+000115      PERFORM ALIFE-CELLS-COUNT
+000116      PERFORM COMPUTE-NEXT-GEN-CELL-STATUS
+000117      PERFORM CHECK-STILL-LIFE
+000118      COMPUTE j = j + 1
+000119      IF j <= ColCount + 1 THEN
+000120        GO TO LOOP-2
+000121      END-IF
+000122      COMPUTE i = i + 1
+000123      IF i <= Row + 1 THEN
+000124        COMPUTE j = 2
+000125        GO TO LOOP-2
+000126      END-IF
+000127* Migrate to next generation
+000128      COMPUTE i = 2
+000129      COMPUTE j = 2
+000130      PERFORM WRITE-GENERATION-TREND-LINE
+000131      PERFORM CHECK-OSCILLATION
+000131* A board with nobody left alive on it will never revive on its
+000131* own, so stop right here and report extinction instead of
+000131* burning through the rest of the generation count to rediscover,
+000131* generations later, that it is "a still life"
+000131      IF AliveCount = 0 THEN
+000131         MOVE 1 TO isExtinct
+000131         MOVE 1 TO matchPeriod
+000131      END-IF
+000132      IF m <= Generation AND matchPeriod = 0 THEN
+000133        PERFORM PUSH-HISTORY
+000134        COMPUTE n = 1
+000135        PERFORM PREP-FOR-NEXT-GEN
+000135* Matrix now holds the board WRITE-GENERATION-TREND-LINE just
+000135* labeled generation m above, so the snapshot (if due) has to be
+000135* taken here - before m moves on to the generation being bred
+000135* next
+000135        IF SnapshotEvery > 0 THEN
+000135          DIVIDE m BY SnapshotEvery GIVING SnapQuotient
+000135            REMAINDER SnapRemainder
+000135          IF SnapRemainder = 0 THEN
+000135            COMPUTE i = 2
+000135            COMPUTE j = 2
+000135            PERFORM WRITE-BOARD-SNAPSHOT
+000135          END-IF
+000135        END-IF
+000135* Same idea for the checkpoint, at the same point in the loop and
+000135* for the same reason - Matrix has to actually hold generation m
+000135* before it is saved as the state to resume generation m from
+000135        IF CheckpointEvery > 0 THEN
+000135          DIVIDE m BY CheckpointEvery GIVING SnapQuotient
+000135            REMAINDER SnapRemainder
+000135          IF SnapRemainder = 0 THEN
+000135            PERFORM WRITE-CHECKPOINT
+000135          END-IF
+000135        END-IF
+000136        COMPUTE m = m + 1
+000137        COMPUTE AliveCount = 0
+000138        COMPUTE i = 2
+000139        COMPUTE j = 2
+000139        PERFORM WRAP-BORDERS
+000139        PERFORM UPDATE-ROW-SUMS-FOR-CHANGES
+000140        GO TO LOOP-2
+000141      END-IF
+000140* A period match or extinction short-circuits the continue-loop
+000140* branch above, so Matrix was never migrated to the NextMatrix
+000140* just computed - without this, WRITE-TO-FILE would dump the
+000140* generation before the one the closing sentence below is about
+000140* to describe. A run that exhausted Generation with matchPeriod
+000140* still 0 already has Matrix at the right generation (the last
+000140* loop iteration's PREP-FOR-NEXT-GEN did it), so skip the extra
+000140* copy there
+000140      IF matchPeriod NOT = 0 THEN
+000140         COMPUTE n = 1
+000140         PERFORM PREP-FOR-NEXT-GEN
+000140      END-IF
+000140* Write to output file. WRITE-GENERATION-TREND-LINE above reused
+000140* i as its own WRITE-STR-TO-FILE loop counter and left it
+000140* corrupted, so i/j must be put back to the top-left cell here
+000140* or WRITE-TO-FILE's board dump silently writes nothing
+000140      COMPUTE i = 2
+000140      COMPUTE j = 2
+000141      PERFORM WRITE-TO-FILE
+000141* str/strlen still hold the closing sentence WRITE-TO-FILE just
+000141* wrote, so history.txt's line for this pattern is built from the
+000141* very same text instead of re-deriving it
+000141      PERFORM WRITE-AUDIT-LOG-ENTRY
+000141* The pattern finished normally, so its checkpoint (if any) is no
+000141* longer a valid restart point - mark it done so a later,
+000141* separate run of this catalog starts the pattern over instead of
+000141* mistaking a finished run for an interrupted one
+000141      IF CheckpointEvery > 0 THEN
+000141        PERFORM WRITE-CHECKPOINT-COMPLETE
+000141      END-IF
+000141* Move on to the next pattern in the catalog, if there is one
+000141      PERFORM RESET-FOR-NEXT-PATTERN
+000141      GO TO READ-NEXT-PATTERN.
+000141  CLOSE-INPUT-FILE.
+000141      CLOSE InputFile
+000141      CLOSE AuditFile.
+000142  PROGRAM-END.
+000143      STOP RUN.
+
+000141  RESET-FOR-NEXT-PATTERN SECTION.
+000141* Put per-pattern working storage back to its starting state so
+000141* the next catalog entry runs clean
+000141      MOVE 1 TO isStillLife
+000141      MOVE 0 TO isExtinct
+000141      MOVE 0 TO InitialExtinction
+000141      MOVE 0 TO HistoryCount
+000141      MOVE 0 TO matchPeriod
+000141      MOVE 0 TO ResumedFromCheckpoint
+000141      MOVE 0 TO ChangedCellCount
+000141      COMPUTE i = 2
+000141      COMPUTE j = 2
+000141* Matrix/NextMatrix are only ever overwritten column-by-column
+000141* (READ-MATRIX-ROWS fills 2..ColCount+1, WRAP-BORDERS fills
+000141* column 1 and ColCount+2) so a WrapMode=1 pattern's live border
+000141* data at column 1/ColCount+2 - or, for rows 1 and Row+2, whole
+000141* mirrored rows - would otherwise still be sitting there for the
+000141* next catalog entry to silently inherit as phantom neighbors.
+000141* Blank every row this pattern could have touched before moving on
+000141      PERFORM CLEAR-MATRIX-FOR-NEXT-PATTERN.
+000141
+000141  CLEAR-MATRIX-FOR-NEXT-PATTERN SECTION.
+000141      COMPUTE k = 1.
+000141  CLEAR-MATRIX-LOOP.
+000141      IF k <= Row + 2 THEN
+000141         MOVE '0' TO Matrix(k)
+000141         MOVE '0' TO NextMatrix(k)
+000141         COMPUTE k = k + 1
+000141         GO TO CLEAR-MATRIX-LOOP
+000141      END-IF.
+000144
+000144  READ-NATIVE-HEADER SECTION.
+000144* This program's own Generation / Row-Col header lines. Both
+000144* READs need their own AT END - a catalog that runs out of lines
+000144* right after a PatternName line would otherwise leave str
+000144* holding whatever it last held and loop forever re-parsing it
+000144      READ InputFile INTO str
+000144        AT END
+000144          DISPLAY 'Input file ends mid-pattern for '
+000144            PatternName ' - rejecting catalog.'
+000144          GO TO CLOSE-INPUT-FILE
+000144      END-READ
+000144      UNSTRING str DELIMITED BY ALL SPACES
+000144        INTO Generation
+000144      END-UNSTRING
+000144      READ InputFile INTO str
+000144        AT END
+000144          DISPLAY 'Input file ends mid-pattern for '
+000144            PatternName ' - rejecting catalog.'
+000144          GO TO CLOSE-INPUT-FILE
+000144      END-READ
+000144      MOVE '0' TO WrapMode
+000144      MOVE '*' TO AliveSymbol
+000144      MOVE '0' TO DeadSymbol
+000144      MOVE 0 TO SnapshotEvery
+000144      MOVE 0 TO CheckpointEvery
+000144* Row/Col line may carry a trailing '1' to request a toroidal
+000144* (wraparound) board instead of the usual bounded-with-dead-edges
+000144* board, a further pair of characters this entry is using for
+000144* alive/dead in place of the usual '*'/'0', a generation interval
+000144* for periodic board snapshots, and a generation interval for
+000144* checkpointing; any token absent keeps that field at its default
+000144      UNSTRING str DELIMITED BY ALL SPACES
+000144        INTO Row, ColCount, WrapMode, AliveSymbol, DeadSymbol,
+000144             SnapshotEvery, CheckpointEvery
+000144      END-UNSTRING.
+000144
+000144  READ-MATRIX-ROWS SECTION.
+000144      COMPUTE i = 2.
+000144  LOOP-1.
+000144      IF i <= Row + 1 THEN
+000144        READ InputFile INTO Matrix(i)(2:80)
+000144          AT END
+000144            DISPLAY 'Input file ends mid-pattern for '
+000144              PatternName ' - rejecting catalog.'
+000144            GO TO CLOSE-INPUT-FILE
+000144        END-READ
+000144* Normalize this entry's own alive/dead characters to the '*'/'0'
+000144* every other paragraph in this program works in, so a
+000144* non-default AliveSymbol/DeadSymbol never has to be considered
+000144* again past this point
+000144        INSPECT Matrix(i)(2:ColCount)
+000144          REPLACING ALL AliveSymbol BY '*'
+000144                    ALL DeadSymbol BY '0'
+000144        COMPUTE i = i + 1
+000144        GO TO LOOP-1
+000144      END-IF
+000144      COMPUTE i = 2.
+000144
+000144  READ-PLAINTEXT-PATTERN SECTION.
+000144* Translate a Plaintext (.cells) block - '!' comment lines
+000144* (the first 'Name: ...' one supplies PatternName), followed by
+000144* rows of '.'/'O' - into the same Matrix layout the rest of the
+000144* program already understands. Plaintext carries no generation
+000144* count or explicit dimensions, so a default Generation is used
+000144* and Row/ColCount are derived from the grid actually read.
+000144      MOVE 'Plaintext' TO PatternName
+000144      MOVE 5000 TO Generation
+000144      MOVE '0' TO WrapMode
+000144* AliveSymbol/DeadSymbol/SnapshotEvery/CheckpointEvery are also
+000144* reset here, even though Plaintext's own '.'/'O' markers are
+000144* fixed by the format itself - otherwise a Plaintext entry
+000144* following a native entry that set these would inherit values
+000144* it never declared
+000144      MOVE '*' TO AliveSymbol
+000144      MOVE '0' TO DeadSymbol
+000144      MOVE 0 TO SnapshotEvery
+000144      MOVE 0 TO CheckpointEvery
+000144      MOVE 0 TO PlainLineCount
+000144      MOVE 0 TO PlainMaxWidth.
+000144  PLAINTEXT-HEADER-LOOP.
+000144      IF str(1:1) = '!' THEN
+000144         IF str(1:7) = '!Name: ' THEN
+000144            MOVE str(8:80) TO PatternName
+000144         END-IF
+000144         READ InputFile INTO str
+000144           AT END
+000144             MOVE 1 TO AtTrueEnd
+000144             GO TO PLAINTEXT-DONE
+000144         END-READ
+000144         GO TO PLAINTEXT-HEADER-LOOP
+000144      END-IF.
+000144  PLAINTEXT-ROW-LOOP.
+000144      PERFORM IS-PLAINTEXT-ROW
+000144      IF plainRowValid = 0 THEN
+000144         MOVE str TO PendingLine
+000144         MOVE 1 TO HavePendingLine
+000144         GO TO PLAINTEXT-DONE
+000144      END-IF
+000144      COMPUTE PlainLineCount = PlainLineCount + 1
+000144      MOVE str TO PlainLine(PlainLineCount)
+000144      IF lineWidth > PlainMaxWidth THEN
+000144         MOVE lineWidth TO PlainMaxWidth
+000144      END-IF
+000144      READ InputFile INTO str
+000144        AT END
+000144          MOVE 1 TO AtTrueEnd
+000144          GO TO PLAINTEXT-DONE
+000144      END-READ
+000144      GO TO PLAINTEXT-ROW-LOOP.
+000144  PLAINTEXT-DONE.
+000144      MOVE PlainLineCount TO Row
+000144      MOVE PlainMaxWidth TO ColCount
+000144      PERFORM COPY-PLAINTEXT-TO-MATRIX.
+000144
+000144  IS-PLAINTEXT-ROW SECTION.
+000144* A grid row is characters before the trailing-space padding
+000144* being exclusively '.' (dead) or 'O' (alive); anything else
+000144* (a blank line, or the next catalog entry's header) ends the
+000144* Plaintext block
+000144      MOVE 1 TO plainRowValid
+000144      COMPUTE lineWidth = 0
+000144      INSPECT str TALLYING lineWidth FOR CHARACTERS
+000144        BEFORE INITIAL SPACE
+000144      IF lineWidth = 0 THEN
+000144         MOVE 0 TO plainRowValid
+000144         GO TO IS-PLAINTEXT-ROW-EXIT
+000144      END-IF
+000144      COMPUTE l = 1.
+000144  IS-PLAINTEXT-CHAR-LOOP.
+000144      IF str(l:1) NOT = '.' AND str(l:1) NOT = 'O' THEN
+000144         MOVE 0 TO plainRowValid
+000144      END-IF
+000144      COMPUTE l = l + 1
+000144      IF l <= lineWidth THEN
+000144         GO TO IS-PLAINTEXT-CHAR-LOOP
+000144      END-IF.
+000144  IS-PLAINTEXT-ROW-EXIT.
+000144      EXIT.
+000144
+000144  COPY-PLAINTEXT-TO-MATRIX SECTION.
+000144      COMPUTE i = 2.
+000144  COPY-PLAINTEXT-ROW-LOOP.
+000144      MOVE SPACES TO tempstr
+000144      MOVE '0' TO tempstr(1:1)
+000144      COMPUTE l = 1.
+000144  COPY-PLAINTEXT-COL-LOOP.
+000144      IF l <= ColCount THEN
+000144         IF PlainLine(i - 1)(l:1) = 'O' THEN
+000144            MOVE '*' TO tempstr(l + 1:1)
+000144         ELSE
+000144            MOVE '0' TO tempstr(l + 1:1)
+000144         END-IF
+000144         COMPUTE l = l + 1
+000144         GO TO COPY-PLAINTEXT-COL-LOOP
+000144      END-IF
+000144* Right border column is left SPACE, not '0' - matches how the
+000144* native format's own row READ leaves it (trailing pad past the
+000144* ColCount-wide data), which VALIDATE-PATTERN relies on
+000144      MOVE tempstr(1:82) TO Matrix(i)
+000144      COMPUTE i = i + 1
+000144      IF i <= Row + 1 THEN
+000144         GO TO COPY-PLAINTEXT-ROW-LOOP
+000144      END-IF
+000144      COMPUTE i = 2.
+000144
+000144  VALIDATE-PATTERN SECTION.
+000144* Reject a malformed pattern before any generation is computed:
+000144* every data cell must be the alive or dead marker, and nothing
+000144* but spaces may appear past the declared ColCount width
+000144      MOVE 0 TO validationErr
+000144      COMPUTE i = 2
+000144      COMPUTE j = 2.
+000144  VALIDATE-ROW-LOOP.
+000144      IF Matrix(i)(j:1) NOT = '*' AND Matrix(i)(j:1) NOT = '0'
+000144         THEN
+000144         MOVE 1 TO validationErr
+000144      END-IF
+000144      COMPUTE j = j + 1
+000144      IF j <= ColCount + 1 THEN
+000144         GO TO VALIDATE-ROW-LOOP
+000144      END-IF.
+000144  VALIDATE-TRAILING-LOOP.
+000144      IF j <= 81 AND NOT Matrix(i)(j:1) = SPACE THEN
+000144         MOVE 1 TO validationErr
+000144      END-IF
+000144      COMPUTE j = j + 1
+000144      IF j <= 81 THEN
+000144         GO TO VALIDATE-TRAILING-LOOP
+000144      END-IF
+000144      COMPUTE i = i + 1
+000144      IF i <= Row + 1 THEN
+000144         COMPUTE j = 2
+000144         GO TO VALIDATE-ROW-LOOP
+000144      END-IF
+000144      COMPUTE i = 2
+000144      COMPUTE j = 2
+000144      IF PATTERN-INVALID THEN
+000144         DISPLAY 'Pattern ' PatternName
+000144           ' has a row that is not exactly ' ColCount
+000144           ' characters wide or uses a character other than'
+000144           ' the alive/dead markers - skipping it.'
+000144      END-IF
+000144* A toroidal board under 3 real rows or columns mirrors the same
+000144* row/column into more than one border position - Row=1 copies
+000144* its single real row into both Matrix(1) and Matrix(Row+2), and
+000144* WRAP-COLUMNS-LOOP has the same problem at ColCount=1 - so a
+000144* live cell there would count as its own neighbor more than once
+000144* in ALIFE-CELLS-COUNT's tripled window. Reject it up front
+000144* rather than silently miscounting
+000144      IF WRAP-ENABLED AND (Row < 3 OR ColCount < 3) THEN
+000144         MOVE 1 TO validationErr
+000144         DISPLAY 'Pattern ' PatternName
+000144           ' requests a toroidal board narrower than 3 rows or'
+000144           ' 3 columns, which this program cannot count'
+000144           ' correctly - skipping it.'
+000144      END-IF.
+000144
+000144  WRAP-BORDERS SECTION.
+000144* For a toroidal board, the one-cell border around the real
+000144* Row x ColCount grid is made a live mirror of the opposite edge
+000144* instead of staying permanently dead, so ALIFE-CELLS-COUNT's
+000144* neighbor scan sees wraparound neighbors rather than a wall
+000144      IF NOT WRAP-ENABLED THEN
+000144         GO TO WRAP-BORDERS-EXIT
+000144      END-IF
+000144      MOVE Matrix(Row + 1) TO Matrix(1)
+000144      MOVE Matrix(2) TO Matrix(Row + 2)
+000144      COMPUTE k = 1.
+000144  WRAP-COLUMNS-LOOP.
+000144      IF k <= Row + 2 THEN
+000144         MOVE Matrix(k)(ColCount + 1:1) TO Matrix(k)(1:1)
+000144         MOVE Matrix(k)(2:1) TO Matrix(k)(ColCount + 2:1)
+000144         COMPUTE k = k + 1
+000144         GO TO WRAP-COLUMNS-LOOP
+000144      END-IF.
+000144  WRAP-BORDERS-EXIT.
+000144      EXIT.
+000144
+000144  BUILD-ROW-SUMS SECTION.
+000144* For every cell, add up its own row's three columns (itself and
+000144* its left/right neighbors) into RowSumTable, so ALIFE-CELLS-COUNT
+000144* can get a cell's full 3x3 neighborhood by adding together three
+000144* already-known numbers instead of re-reading the same cells out
+000144* of Matrix over and over for every overlapping window. Only used
+000144* for a pattern's first generation, where there is no prior
+000144* generation's sums to adjust from - every later generation runs
+000144* UPDATE-ROW-SUMS-FOR-CHANGES instead
+000144      COMPUTE k = 1
+000144      COMPUTE l = 2.
+000144  BUILD-ROW-SUMS-LOOP.
+000144      PERFORM RECOMPUTE-ROW-SUM-CELL
+000144      COMPUTE l = l + 1
+000144      IF l <= ColCount + 1 THEN
+000144        GO TO BUILD-ROW-SUMS-LOOP
+000144      END-IF
+000144      COMPUTE k = k + 1
+000144      IF k <= Row + 2 THEN
+000144        COMPUTE l = 2
+000144        GO TO BUILD-ROW-SUMS-LOOP
+000144      END-IF.
+000144
+000144  RECOMPUTE-ROW-SUM-CELL SECTION.
+000144* The shared per-cell arithmetic BUILD-ROW-SUMS's full sweep and
+000144* REBUILD-BORDER-ROW-SUMS's perimeter sweep both drive, so the two
+000144* never have to be kept in step with each other by hand
+000144      COMPUTE RowSumCol(k, l) = 0
+000144      IF Matrix(k)(l - 1:1) = '*' THEN
+000144        COMPUTE RowSumCol(k, l) = RowSumCol(k, l) + 1
+000144      END-IF
+000144      IF Matrix(k)(l:1) = '*' THEN
+000144        COMPUTE RowSumCol(k, l) = RowSumCol(k, l) + 1
+000144      END-IF
+000144      IF Matrix(k)(l + 1:1) = '*' THEN
+000144        COMPUTE RowSumCol(k, l) = RowSumCol(k, l) + 1
+000144      END-IF.
+000144
+000144  UPDATE-ROW-SUMS-FOR-CHANGES SECTION.
+000144* Only the real interior cells that CHECK-STILL-LIFE found flipped
+000144* while this generation's LOOP-2 sweep ran touch the three
+000144* horizontal sums they contribute to - nothing else on the board
+000144* has a different neighbor this generation, so there is nothing to
+000144* gain from re-summing the rest of the grid from zero
+000144      COMPUTE k = 1.
+000144  UPDATE-ROW-SUMS-LOOP.
+000144      IF k <= ChangedCellCount THEN
+000144        PERFORM APPLY-CHANGED-CELL-DELTA
+000144        COMPUTE k = k + 1
+000144        GO TO UPDATE-ROW-SUMS-LOOP
+000144      END-IF
+000144* A toroidal board's border rows/columns mirror the real edges
+000144* WRAP-BORDERS just refreshed, so RowSumCol has to be refreshed
+000144* there too - but only that one-cell-wide perimeter, never the
+000144* rest of the grid
+000144      IF WRAP-ENABLED THEN
+000144        PERFORM REBUILD-BORDER-ROW-SUMS
+000144      END-IF
+000144      MOVE 0 TO ChangedCellCount.
+000144
+000144  APPLY-CHANGED-CELL-DELTA SECTION.
+000144* ChgAlive(k) already records which way cell ChgRow(k)/ChgCol(k)
+000144* flipped, so its contribution to the three row sums it falls in
+000144* is added back if it came alive, or removed if it died
+000144      IF ChgAlive(k) = AliveSymbol THEN
+000144        COMPUTE RowSumCol(ChgRow(k), ChgCol(k) - 1) =
+000144          RowSumCol(ChgRow(k), ChgCol(k) - 1) + 1
+000144        COMPUTE RowSumCol(ChgRow(k), ChgCol(k)) =
+000144          RowSumCol(ChgRow(k), ChgCol(k)) + 1
+000144        COMPUTE RowSumCol(ChgRow(k), ChgCol(k) + 1) =
+000144          RowSumCol(ChgRow(k), ChgCol(k) + 1) + 1
+000144      ELSE
+000144        COMPUTE RowSumCol(ChgRow(k), ChgCol(k) - 1) =
+000144          RowSumCol(ChgRow(k), ChgCol(k) - 1) - 1
+000144        COMPUTE RowSumCol(ChgRow(k), ChgCol(k)) =
+000144          RowSumCol(ChgRow(k), ChgCol(k)) - 1
+000144        COMPUTE RowSumCol(ChgRow(k), ChgCol(k) + 1) =
+000144          RowSumCol(ChgRow(k), ChgCol(k) + 1) - 1
+000144      END-IF.
+000144
+000144  REBUILD-BORDER-ROW-SUMS SECTION.
+000144* Recomputes only the one-cell-wide perimeter WRAP-BORDERS just
+000144* remirrored - the two border rows in full, plus the two border-
+000144* adjacent columns of every real row - instead of sweeping the
+000144* whole grid the way BUILD-ROW-SUMS does for a fresh pattern
+000144      COMPUTE k = 1
+000144      COMPUTE l = 2.
+000144  REBUILD-TOP-ROW-LOOP.
+000144      IF l <= ColCount + 1 THEN
+000144        PERFORM RECOMPUTE-ROW-SUM-CELL
+000144        COMPUTE l = l + 1
+000144        GO TO REBUILD-TOP-ROW-LOOP
+000144      END-IF
+000144      COMPUTE k = Row + 2
+000144      COMPUTE l = 2.
+000144  REBUILD-BOTTOM-ROW-LOOP.
+000144      IF l <= ColCount + 1 THEN
+000144        PERFORM RECOMPUTE-ROW-SUM-CELL
+000144        COMPUTE l = l + 1
+000144        GO TO REBUILD-BOTTOM-ROW-LOOP
+000144      END-IF
+000144      COMPUTE k = 2
+000144      COMPUTE l = 2.
+000144  REBUILD-LEFT-COLUMN-LOOP.
+000144      IF k <= Row + 1 THEN
+000144        PERFORM RECOMPUTE-ROW-SUM-CELL
+000144        COMPUTE k = k + 1
+000144        GO TO REBUILD-LEFT-COLUMN-LOOP
+000144      END-IF
+000144      COMPUTE k = 2
+000144      COMPUTE l = ColCount + 1.
+000144  REBUILD-RIGHT-COLUMN-LOOP.
+000144      IF k <= Row + 1 THEN
+000144        PERFORM RECOMPUTE-ROW-SUM-CELL
+000144        COMPUTE k = k + 1
+000144        GO TO REBUILD-RIGHT-COLUMN-LOOP
+000144      END-IF.
+000144
+000145  ALIFE-CELLS-COUNT SECTION.
+000146* The three rows' worth of horizontal neighbor sums at column j
+000146* were already added up once per generation by BUILD-ROW-SUMS, so
+000146* the 3x3 neighborhood total is just those three numbers added
+000146* together, less this cell itself if BUILD-ROW-SUMS counted it as
+000146* one of its own row's three columns
+000147      COMPUTE alifeCellsCount = RowSumCol(i - 1, j)
+000148        + RowSumCol(i, j) + RowSumCol(i + 1, j)
+000149      IF Matrix(i)(j:1) = '*' THEN
+000149         COMPUTE alifeCellsCount = alifeCellsCount - 1
+000149      END-IF.
+000164
+000165  COMPUTE-NEXT-GEN-CELL-STATUS SECTION.
+000166* Cells not satisfying the subsequent IF remain or become "dead"
+000167      MOVE '0' to NextMatrix(i)(j:1)
+000168* Conditions for cells to birth or survive
+000169      IF alifeCellsCount = 3 OR
+000170         (alifeCellsCount = 2 AND Matrix(i)(j:1) = '*') THEN
+000171         MOVE '*' to NextMatrix(i)(j:1)
+000172         COMPUTE AliveCount = AliveCount + 1
+000173      END-IF.
+000174 
+000175  CHECK-STILL-LIFE SECTION.
+000176      IF NOT Matrix(i)(j:1) = NextMatrix(i)(j:1) THEN
+000177         COMPUTE isStillLife = 0
+000177         COMPUTE ChangedCellCount = ChangedCellCount + 1
+000177         MOVE i TO ChgRow(ChangedCellCount)
+000177         MOVE j TO ChgCol(ChangedCellCount)
+000177         MOVE NextMatrix(i)(j:1) TO ChgAlive(ChangedCellCount)
+000178      END-IF.
+000179 
+000180  CHECK-OSCILLATION SECTION.
+000181* isStillLife already tells us about period 1; for anything else,
+000182* compare the candidate next board against recent history so
+000183* period-2-and-up oscillators (blinkers, toads, ...) are caught
+000184* instead of burning through the whole Generation count
+000185      MOVE 0 TO matchPeriod
+000186      IF isStillLife = 1 THEN
+000187         MOVE 1 TO matchPeriod
+000188      ELSE
+000189         MOVE 1 TO p
+000190      END-IF.
+000191  CHECK-OSC-LOOP.
+000192      IF matchPeriod = 0 AND p <= HistoryCount THEN
+000193         PERFORM BOARDS-EQUAL-CHECK
+000194         IF boardsEqual = 1 THEN
+000195            COMPUTE matchPeriod = p + 1
+000196         ELSE
+000197            COMPUTE p = p + 1
+000198            GO TO CHECK-OSC-LOOP
+000199         END-IF
+000200      END-IF.
+000201 
+000202  BOARDS-EQUAL-CHECK SECTION.
+000202* Compare only the real Row x ColCount cells (2..ColCount+1 of
+000202* rows 2..Row+1), the same range CHECK-STILL-LIFE already works
+000202* in - the one-cell border outside that (columns 1/ColCount+2,
+000202* rows 1/Row+2) holds live wraparound-mirror data for WrapMode=1
+000202* patterns and a permanent SPACE/'0' default otherwise, neither
+000202* of which is a real board cell the history comparison should
+000202* ever be allowed to disagree on
+000203      MOVE 1 TO boardsEqual
+000204      COMPUTE n = 2.
+000205  COMPARE-BOARD-LOOP.
+000206      IF NOT HistoryMatrix(p, n)(2:ColCount) =
+000206           NextMatrix(n)(2:ColCount) THEN
+000207         MOVE 0 TO boardsEqual
+000208      ELSE
+000209         IF n < Row + 1 THEN
+000210            COMPUTE n = n + 1
+000211            GO TO COMPARE-BOARD-LOOP
+000212         END-IF
+000213      END-IF.
+000214 
+000215  PUSH-HISTORY SECTION.
+000216* Keep the last MaxPeriod generations so CHECK-OSCILLATION can
+000217* recognise a board it has seen before
+000218      IF HistoryCount < MaxPeriod THEN
+000219         COMPUTE HistoryCount = HistoryCount + 1
+000220      END-IF
+000221      COMPUTE p = HistoryCount
+000222      PERFORM SHIFT-HISTORY-LOOP
+000223      COMPUTE n = 1
+000224      PERFORM COPY-NEW-HISTORY-LOOP.
+000225 
+000226  SHIFT-HISTORY-LOOP SECTION.
+000227      IF p > 1 THEN
+000228         PERFORM COPY-HISTORY-ROW
+000229         COMPUTE p = p - 1
+000230         GO TO SHIFT-HISTORY-LOOP
+000231      END-IF.
+000232 
+000233  COPY-HISTORY-ROW SECTION.
+000234      COMPUTE n = 1.
+000235  COPY-HISTORY-ROW-LOOP.
+000236      MOVE HistoryMatrix(p - 1, n) TO HistoryMatrix(p, n)
+000237      IF n < Row + 2 THEN
+000238         COMPUTE n = n + 1
+000239         GO TO COPY-HISTORY-ROW-LOOP
+000240      END-IF.
+000241 
+000242  COPY-NEW-HISTORY-LOOP SECTION.
+000243      MOVE Matrix(n) TO HistoryMatrix(1, n)
+000244      IF n < Row + 2 THEN
+000245         COMPUTE n = n + 1
+000246         GO TO COPY-NEW-HISTORY-LOOP
+000247      END-IF.
+000248 
+000249  COUNT-INITIAL-ALIVE-CELLS SECTION.
+000250* Tally the alive cells in the starting pattern (generation zero)
+000251      COMPUTE AliveCount = 0.
+000252  LOOP-INIT-COUNT.
+000253      IF Matrix(i)(j:1) = '*' THEN
+000254        COMPUTE AliveCount = AliveCount + 1
+000255      END-IF
+000256      COMPUTE j = j + 1
+000257      IF j <= ColCount + 1 THEN
+000258        GO TO LOOP-INIT-COUNT
+000259      END-IF
+000260      COMPUTE i = i + 1
+000261      IF i <= Row + 1 THEN
+000262        COMPUTE j = 2
+000263        GO TO LOOP-INIT-COUNT
+000264      END-IF
+000265      COMPUTE i = 2
+000266      COMPUTE j = 2.
+000267 
+000268  WRITE-GENERATION-TREND-LINE SECTION.
+000269* One "Generation N: M alive cells" line per generation, so a run
+000270* can be watched for explosion/extinction/stability as it goes
+000271      MOVE SPACES TO str
+000272      MOVE m TO mString
+000273      COMPUTE k = 0
+000274      INSPECT mString TALLYING k FOR LEADING ' '
+000275      MOVE AliveCount TO AliveCountString
+000276      COMPUTE l = 0
+000277      INSPECT AliveCountString TALLYING l FOR LEADING ' '
+000278      STRING
+000279        'Generation ' DELIMITED BY SIZE
+000280        mString(k + 1:5 - k) DELIMITED BY SIZE
+000281        ': ' DELIMITED BY SIZE
+000282        AliveCountString(l + 1:7 - l) DELIMITED BY SIZE
+000283        ' alive cells' DELIMITED BY SIZE
+000284        INTO str
+000285      END-STRING
+000286      COMPUTE strlen = 37 - k - l
+000287      PERFORM WRITE-STR-TO-FILE.
+000288 
+000289  WRITE-STR-TO-FILE SECTION.
+000290      COMPUTE i = 1.
+000291  LOOP-7.
+000292      MOVE str(i:1) to WriteLine(i)
+000293      IF i < strlen THEN
+000294         COMPUTE i = i + 1
+000295         GO TO LOOP-7
+000296      END-IF
+000297      WRITE OutputPattern.
+000298
+000298  WRITE-AUDIT-LOG-ENTRY SECTION.
+000298* One line per pattern processed, appended to history.txt across
+000298* every run of this program - a plain running log of what was
+000298* simulated, when, and how it turned out, separate from any one
+000298* pattern's own <name>cob.txt. Generations requested and actually
+000298* reached are carried as their own fields rather than relying on
+000298* whichever one of those two numbers happens to be embedded in
+000298* the human-readable outcome sentence (str) - the two differ
+000298* whenever a period match or extinction stops the run early.
+000298* k/l are used as fresh leading-space tally counters here rather
+000298* than i/j, which WRITE-STR-TO-FILE's LOOP-7 above just reused as
+000298* its own loop counter and left corrupted
+000298      COMPUTE k = 0
+000298      COMPUTE l = 0
+000298      INSPECT GenerationString TALLYING k FOR LEADING ' '
+000298      INSPECT GenerationsReachedString TALLYING l FOR LEADING ' '
+000298      MOVE SPACES TO AuditLine
+000298      STRING
+000298        RunDateEdited DELIMITED BY SIZE
+000298        ' ' DELIMITED BY SIZE
+000298        PatternName DELIMITED BY SPACES
+000298        ' requested=' DELIMITED BY SIZE
+000298        GenerationString(k + 1:5 - k) DELIMITED BY SIZE
+000298        ' reached=' DELIMITED BY SIZE
+000298        GenerationsReachedString(l + 1:5 - l) DELIMITED BY SIZE
+000298        ': ' DELIMITED BY SIZE
+000298        str(1:strlen) DELIMITED BY SIZE
+000298        INTO AuditLine
+000298      END-STRING
+000298      WRITE AuditPattern.
+000298
+000298  WRITE-BOARD-SNAPSHOT SECTION.
+000298* A "Generation N board:" header line followed by the board
+000298* itself, written every SnapshotEvery generations so a run can be
+000298* played back step by step instead of only showing the final
+000298* board. Modeled on WRITE-TO-FILE's own board dump, minus the
+000298* closing still-life/oscillator sentence that stays exclusive to
+000298* the true final board
+000298      MOVE SPACES TO str
+000298      MOVE m TO mString
+000298      COMPUTE k = 0
+000298      INSPECT mString TALLYING k FOR LEADING ' '
+000298      STRING
+000298        'Generation ' DELIMITED BY SIZE
+000298        mString(k + 1:5 - k) DELIMITED BY SIZE
+000298        ' board:' DELIMITED BY SIZE
+000298        INTO str
+000298      END-STRING
+000298      COMPUTE strlen = 23 - k
+000298      PERFORM WRITE-STR-TO-FILE
+000298      COMPUTE i = 2
+000298      COMPUTE strlen = ColCount.
+000298  SNAPSHOT-ROW-LOOP.
+000298      MOVE Matrix(i)(j:1) TO WriteLine(j - 1)
+000298      COMPUTE j = j + 1
+000298      IF j <= ColCount + 1 THEN
+000298        GO TO SNAPSHOT-ROW-LOOP
+000298      END-IF
+000298      PERFORM TRANSLATE-OUTPUT-ROW THRU TRANSLATE-OUTPUT-ROW-EXIT
+000298      WRITE OutputPattern
+000298      COMPUTE i = i + 1
+000298      IF i <= Row + 1 THEN
+000298        COMPUTE j = 2
+000298        GO TO SNAPSHOT-ROW-LOOP
+000298      END-IF.
+000299
+000299  PREP-FOR-NEXT-GEN SECTION.
+000300      COMPUTE isStillLife = 1.
+000301  LOOP-4.
+000302      IF n <= Row + 1 THEN
+000303        MOVE NextMatrix(n) TO Matrix(n)
+000304        COMPUTE n = n + 1
+000305        GO TO LOOP-4
+000306      END-IF.
+000307
+000307  WRITE-CHECKPOINT SECTION.
+000307* Persist the board reached after generation m to this pattern's
+000307* checkpoint file, so a long run that gets interrupted can be
+000307* restarted from here instead of from generation 0. Always
+000307* overwritten so the file only ever holds the latest safe point;
+000307* line 1 is the generation number, followed by one line per row
+000307      OPEN OUTPUT CheckpointFile
+000307      MOVE SPACES TO CheckpointLine
+000307      MOVE m TO CheckpointGenString
+000307      MOVE CheckpointGenString TO CheckpointLine(1:5)
+000307      WRITE CheckpointPattern
+000307      COMPUTE i = 2.
+000307  WRITE-CHECKPOINT-ROW-LOOP.
+000307      IF i <= Row + 1 THEN
+000307        MOVE SPACES TO CheckpointLine
+000307        MOVE Matrix(i)(2:ColCount) TO CheckpointLine(1:ColCount)
+000307        WRITE CheckpointPattern
+000307        COMPUTE i = i + 1
+000307        GO TO WRITE-CHECKPOINT-ROW-LOOP
+000307      END-IF
+000307      CLOSE CheckpointFile.
+000307
+000307  WRITE-CHECKPOINT-COMPLETE SECTION.
+000307* Marks this pattern's checkpoint file as no longer resumable, so
+000307* a later, separate run of the same catalog starts this pattern
+000307* over instead of mistaking a finished run for an interrupted one
+000307      OPEN OUTPUT CheckpointFile
+000307      MOVE SPACES TO CheckpointLine
+000307      MOVE 'COMPLETE' TO CheckpointLine(1:8)
+000307      WRITE CheckpointPattern
+000307      CLOSE CheckpointFile.
+000307
+000307  TRY-RESUME-FROM-CHECKPOINT SECTION.
+000307* Loads this pattern's checkpoint, if one exists and is still
+000307* usable, into NextMatrix first and only commits it into Matrix
+000307* (and sets ResumedFromCheckpoint) once the whole board has been
+000307* read successfully - so a short/corrupt checkpoint file is
+000307* simply ignored rather than partially overwriting the freshly
+000307* read initial board with a truncated one
+000307      OPEN INPUT CheckpointFile
+000307      IF NOT checkpointErr = '00' THEN
+000307         GO TO TRY-RESUME-EXIT
+000307      END-IF
+000307      READ CheckpointFile INTO CheckpointPattern
+000307        AT END
+000307          GO TO TRY-RESUME-CLOSE
+000307      END-READ
+000307      IF CheckpointLine(1:8) = 'COMPLETE' THEN
+000307         GO TO TRY-RESUME-CLOSE
+000307      END-IF
+000307      MOVE CheckpointLine(1:5) TO CheckpointGenString
+000307      MOVE CheckpointGenString TO CheckpointGen
+000307      COMPUTE i = 2.
+000307  TRY-RESUME-ROW-LOOP.
+000307      IF i <= Row + 1 THEN
+000307        READ CheckpointFile INTO CheckpointPattern
+000307          AT END
+000307            GO TO TRY-RESUME-CLOSE
+000307        END-READ
+000307        MOVE CheckpointLine(1:ColCount)
+000307          TO NextMatrix(i)(2:ColCount)
+000307        COMPUTE i = i + 1
+000307        GO TO TRY-RESUME-ROW-LOOP
+000307      END-IF
+000307      COMPUTE n = 2.
+000307  TRY-RESUME-COPY-LOOP.
+000307      IF n <= Row + 1 THEN
+000307        MOVE NextMatrix(n) TO Matrix(n)
+000307        COMPUTE n = n + 1
+000307        GO TO TRY-RESUME-COPY-LOOP
+000307      END-IF
+000307      MOVE 1 TO ResumedFromCheckpoint
+000307* The oscillation history PUSH-HISTORY builds up generation by
+000307* generation is only ever in memory, never checkpointed, so a
+000307* resumed run would otherwise start CHECK-OSCILLATION with no
+000307* memory of this board at all and need up to MaxPeriod fresh
+000307* generations after resume before it could match anything again.
+000307* HistoryCount is still 0 here (RESET-FOR-NEXT-PATTERN's doing),
+000307* so this is exactly the first-ever PUSH-HISTORY call a freshly
+000307* started run would make, just seeded from the resumed board
+000307* instead of generation zero's
+000307      PERFORM PUSH-HISTORY.
+000307  TRY-RESUME-CLOSE.
+000307      CLOSE CheckpointFile.
+000307  TRY-RESUME-EXIT.
+000307      COMPUTE i = 2
+000307      COMPUTE j = 2.
+000308
+000308  TRANSLATE-OUTPUT-ROW SECTION.
+000308* READ-MATRIX-ROWS normalized this pattern's own alive/dead
+000308* markers to the canonical '*'/'0' Matrix/NextMatrix are kept in
+000308* throughout the simulation, so a board row about to be written
+000308* out has to be translated back to whatever this pattern's
+000308* header actually declared before it hits the output file
+000308      IF AliveSymbol = '*' AND DeadSymbol = '0' THEN
+000308         GO TO TRANSLATE-OUTPUT-ROW-EXIT
+000308      END-IF
+000308      INSPECT OutputPattern(1:strlen)
+000308        REPLACING ALL '*' BY AliveSymbol
+000308                  ALL '0' BY DeadSymbol.
+000308  TRANSLATE-OUTPUT-ROW-EXIT.
+000308      EXIT.
+000308
+000308  WRITE-TO-FILE SECTION.
+000309      COMPUTE strlen = ColCount.
+000310* Output pattern
+000311  LOOP-5.
+000312      MOVE Matrix(i)(j:1) TO WriteLine(j - 1)
+000313      COMPUTE j = j + 1
+000314      IF j <= ColCount + 1 THEN
+000315        GO TO LOOP-5
+000316      END-IF
+000316      PERFORM TRANSLATE-OUTPUT-ROW THRU TRANSLATE-OUTPUT-ROW-EXIT
+000317      WRITE OutputPattern
+000318      COMPUTE i = i + 1
+000319      IF i <= Row + 1 THEN
+000320        COMPUTE j = 2
+000321        GO TO LOOP-5
+000322      END-IF
+000323* Output still life sentence
+000324      MOVE Generation TO GenerationString
+324001      MOVE m TO oscStepString
+324002      COMPUTE q = 0
+324003      INSPECT oscStepString TALLYING q FOR LEADING ' '
+000325      COMPUTE m = m - 1
+000326      MOVE m TO mString
+000327      COMPUTE m = m + 1
+000328      COMPUTE i = 0
+000329      COMPUTE j = 0
+000330      INSPECT GenerationString TALLYING i FOR LEADING ' '
+000331      INSPECT mString TALLYING j FOR LEADING ' '
+000332* Case for not yet stable or periodic (hit the generation limit)
+000333      IF matchPeriod = 0 THEN
+000334         MOVE ' steps.' to tempstr
+000335         IF Generation = 1 THEN
+000336            MOVE ' step.' to tempstr
+000337         END-IF
+000338         MOVE SPACES TO str
+000339         STRING
+000340           'It is still not a still life even after '
+000341             DELIMITED BY SIZE
+000342           GenerationString(i + 1:5 - i) DELIMITED BY SIZE
+000343           tempstr DELIMITED BY SIZE
+000344           INTO str
+000345         END-STRING
+000345         COMPUTE GenerationsReached = Generation
+000346      END-IF
+000347* Case for extinction - nobody is left alive. A dead board is
+000347* technically a still life too, but that is a far less useful
+000347* thing to tell whoever is reading the output, so extinction gets
+000347* reported in its own right instead of folding into that case.
+000347* oscStepString (the un-decremented m, also used by the oscillator
+000347* case below) is what is wanted here, since AliveCount = 0 is a
+000347* direct fact about generation m itself, not about whether m - 1
+000347* turned out to need one more confirming generation like the still
+000347* life case below does
+000347      IF InitialExtinction = 1 THEN
+000347         MOVE 'The population went extinct initially.' TO str
+000347         COMPUTE GenerationsReached = 0
+000347      END-IF
+000347      IF isExtinct = 1 AND InitialExtinction = 0 THEN
+000347         MOVE ' steps.' to tempstr
+000347         IF m = 1 THEN
+000347            MOVE ' step.' to tempstr
+000347         END-IF
+000347         MOVE SPACES TO str
+000347         STRING
+000347           'The population went extinct after ' DELIMITED BY SIZE
+000347           oscStepString(q + 1:5 - q) DELIMITED BY SIZE
+000347           tempstr DELIMITED BY SIZE
+000347           INTO str
+000347         END-STRING
+000347         COMPUTE GenerationsReached = m
+000347      END-IF
+000347* Case for a still life (period 1) initially
+000348      IF matchPeriod = 1 AND m = 1 AND isExtinct = 0 THEN
+000349         MOVE 'It is a still life initially.' TO str
+000349         COMPUTE GenerationsReached = 0
+000350      END-IF
+000351* Case for a still life (period 1) after N steps
+000352      IF matchPeriod = 1 AND m <= Generation + 1 AND NOT m = 1
+000352         AND isExtinct = 0
+000353         THEN
+000354         MOVE ' steps.' to tempstr
+000355         MOVE SPACES TO str
+000356         STRING
+000357           'It is a still life after ' DELIMITED BY SIZE
+000358           mString(j + 1:5 - j) DELIMITED BY SIZE
+000359           tempstr DELIMITED BY SIZE
+000360           INTO str
+000361         END-STRING
+000361         COMPUTE GenerationsReached = m - 1
+000362      END-IF
+000363* Case for a period-2-or-more oscillator
+000364      IF matchPeriod > 1 THEN
+000365         MOVE matchPeriod TO periodString
+000366         COMPUTE k = 0
+000367         INSPECT periodString TALLYING k FOR LEADING ' '
+000368         MOVE ' steps.' to tempstr
+000369         MOVE SPACES TO str
+000370         STRING
+000371           'It is an oscillator with period ' DELIMITED BY SIZE
+000372           periodString(k + 1:2 - k) DELIMITED BY SIZE
+000373           ' after ' DELIMITED BY SIZE
+000374           oscStepString(q + 1:5 - q) DELIMITED BY SIZE
+000375           tempstr DELIMITED BY SIZE
+000376           INTO str
+000377         END-STRING
+000377         COMPUTE GenerationsReached = m
+000378      END-IF
+000378      MOVE GenerationsReached TO GenerationsReachedString
+000379      COMPUTE strlen = 1
+000380      INSPECT str TALLYING strlen FOR CHARACTERS BEFORE
+000381        INITIAL '.'
+000382      PERFORM WRITE-STR-TO-FILE
+000383      CLOSE OutputFile.
