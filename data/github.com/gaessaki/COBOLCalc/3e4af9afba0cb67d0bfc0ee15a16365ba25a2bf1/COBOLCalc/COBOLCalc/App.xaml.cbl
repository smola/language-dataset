@@ -2,21 +2,135 @@
                  inherits type System.Windows.Application.
 
        working-storage section.
-       
+
+      *>> <summary>
+      *>> Calculator display state, kept here at the Application level
+      *>> so it survives the MainWindow instance that owns the visible
+      *>> controls - set by the window's code as the user types and
+      *>> calculates, read back by RestoreState on the next launch.
+      *>> </summary>
+       01 CurrentExpression type System.String value "".
+       01 CurrentResult     type System.String value "".
+
+      *>> <summary>
+      *>> Where the display state above is persisted between sessions,
+      *>> and the shop-standard application exit log OnExit writes to.
+      *>> Both live next to the running executable, same as the app's
+      *>> other local settings.
+      *>> </summary>
+       01 StateFilePath type System.String value "CobolCalc.state".
+       01 ExitLogPath   type System.String value "CobolCalc.log".
+       01 StateDelimiter type System.String value "|".
+
+      *>> <summary>
+      *>> This OnStartup method restores whatever expression/result was
+      *>> on the display the last time the application exited, so
+      *>> closing and reopening the calculator does not lose it.
+      *>> </summary>
+      *>> <param name="e">Event arguments.</param>
+       method-id OnStartup protected override.
+
+       procedure division using by value e as type StartupEventArgs.
+           invoke super::OnStartup(e)
+
+           invoke self::RestoreState
+
+           .
+       end method.
+
       *>> <summary>
-      *>> This OnExit method is to prevent Visual Studio from raising a 
-      *>> spurious MDA signalling a RaceOnRCW condition when 64-bit WPF 
-      *>> applications exit. Please see the release notes for more information. 
+      *>> This OnExit method is to prevent Visual Studio from raising a
+      *>> spurious MDA signalling a RaceOnRCW condition when 64-bit WPF
+      *>> applications exit. Please see the release notes for more info.
       *>> </summary>
-      *>> <param name="e">Event arguments.</param>        
+      *>> <param name="e">Event arguments.</param>
        method-id OnExit protected override.
-       
+
        procedure division using by value e as type ExitEventArgs.
-           invoke super::OnExit(e) 
-      *>   Insert any other closedown code before the stop run statement. 
-       
-           stop run. 
-       
-       end method.       
-       
+           invoke self::SaveState
+
+           invoke self::LogExit(e)
+
+           invoke super::OnExit(e)
+
+           stop run.
+
+       end method.
+
+      *>> <summary>
+      *>> Writes CurrentExpression/CurrentResult out to StateFilePath so
+      *>> RestoreState can put the display back the way the user left
+      *>> it next time the application starts.
+      *>> </summary>
+       method-id SaveState private.
+
+       procedure division.
+           invoke type System.IO.File::WriteAllText(
+               StateFilePath,
+               CurrentExpression + StateDelimiter + CurrentResult)
+
+           .
+       end method.
+
+      *>> <summary>
+      *>> Reads StateFilePath back, if it exists, splitting the saved
+      *>> expression and result out of it on StateDelimiter. Leaves
+      *>> CurrentExpression/CurrentResult at their blank defaults when
+      *>> no state file is present yet (first run).
+      *>> </summary>
+       method-id RestoreState private.
+
+       procedure division.
+       01 wc-saved-text   type System.String.
+       01 wc-split-at     type System.Int32.
+
+           if type System.IO.File::Exists(StateFilePath)
+
+               move type System.IO.File::ReadAllText(StateFilePath)
+                   to wc-saved-text
+
+               invoke wc-saved-text::IndexOf(StateDelimiter)
+                   returning wc-split-at
+
+               if wc-split-at >= 0
+                   invoke wc-saved-text::Substring(0, wc-split-at)
+                       returning CurrentExpression
+                   invoke wc-saved-text::Substring(wc-split-at + 1)
+                       returning CurrentResult
+               end-if
+
+           end-if
+
+           .
+       end method.
+
+      *>> <summary>
+      *>> Appends one line to the shop-standard application log every
+      *>> time the calculator exits - when, which exit path was taken,
+      *>> and whatever was still on the display and about to be saved -
+      *>> so a user-reported "it just closed" has something to look at.
+      *>> </summary>
+      *>> <param name="e">Event arguments.</param>
+       method-id LogExit private.
+
+       procedure division using by value e as type ExitEventArgs.
+       01 wc-log-line  type System.String.
+       01 wc-now       type System.String.
+
+           invoke type System.DateTime::Now::ToString(
+               "yyyy-MM-dd HH:mm:ss") returning wc-now
+
+           move wc-now + " exit-code="
+               + e::ApplicationExitCode::ToString()
+               + " expression=[" + CurrentExpression + "]"
+               + " result=[" + CurrentResult + "]"
+               to wc-log-line
+
+           invoke type System.IO.File::AppendAllText(
+               ExitLogPath,
+               wc-log-line + type System.Environment::NewLine)
+
+           .
+       end method.
+
        end class.
