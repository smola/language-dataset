@@ -9,15 +9,20 @@ configuration section.
 
 data division.
 local-storage section.
-01 NumberToConvert pic 999999999 value zeros.
+01 NumberToConvert pic 9(12) value zeros.
+01 IsNegative pic 9 binary value 0.
 
 01 WorkingValuesTable.
-    02 Units pic 999 value zeroes.
-    02 UnitsInWords pic x(30) value spaces.
-    02 Thousands pic 999 value zeroes.
-    02 ThousandsInWords pic x(30) value spaces.
+    02 Billions pic 999 value zeroes.
+    02 BillionsInWords pic x(30) value spaces.
     02 Millions pic 999 value zeroes.
     02 MillionsInWords pic x(30) value spaces.
+    02 Thousands pic 999 value zeroes.
+    02 ThousandsInWords pic x(30) value spaces.
+    02 Units pic 999 value zeroes.
+    02 UnitsInWords pic x(30) value spaces.
+
+01 HasPriorGroup pic 9 binary value 0.
 
 linkage section.
 01 InputValue pic x any length.
@@ -25,49 +30,92 @@ linkage section.
 
 procedure division using InputValue returning NumberInWords.
 Main section.
-    initialize NumberToConvert, WorkingValuesTable
-    move InputValue to NumberToConvert
-    move NumberToConvert(1:3) to Millions
-    move NumberToConvert(4:3) to Thousands
-    move NumberToConvert(7:3) to Units
+    initialize NumberToConvert, WorkingValuesTable, HasPriorGroup
+    move 0 to IsNegative
+    move spaces to NumberInWords
 
-    move ThreeDigitNumberInWords(Units) to UnitsInWords
-    move ThreeDigitNumberInWords(Thousands) to ThousandsInWords
+    if InputValue(1:1) = "-"
+        move 1 to IsNegative
+        move InputValue(2:function length(InputValue) - 1) to NumberToConvert
+    else
+        move InputValue to NumberToConvert
+    end-if
+
+    move NumberToConvert(1:3) to Billions
+    move NumberToConvert(4:3) to Millions
+    move NumberToConvert(7:3) to Thousands
+    move NumberToConvert(10:3) to Units
+
+    move ThreeDigitNumberInWords(Billions) to BillionsInWords
     move ThreeDigitNumberInWords(Millions) to MillionsInWords
+    move ThreeDigitNumberInWords(Thousands) to ThousandsInWords
+    move ThreeDigitNumberInWords(Units) to UnitsInWords
 
-    evaluate Millions also Thousands also Units
-    when 0 also 0 also > 0
-        move UnitsInWords to NumberInWords
-    when 0 also > 0 also 0
-        move concatenate(trim(ThousandsInWords), " thousand") to NumberInWords
-    when 0 also > 0 also < 100
-        move concatenate(trim(ThousandsInWords), " thousand and ",
-        UnitsInWords) to NumberInWords
-    when 0 also > 0 also >= 100
-        move concatenate(trim(ThousandsInWords), " thousand, ",
-        UnitsInWords) to NumberInWords
-    when > 0 also 0 also 0
+    if Billions > 0
+        perform AppendBillions
+    end-if
+    if Millions > 0
+        perform AppendMillions
+    end-if
+    if Thousands > 0
+        perform AppendThousands
+    end-if
+    if Units > 0
+        perform AppendUnits
+    end-if
+
+    if NumberToConvert = 0
+        move "zero" to NumberInWords
+    end-if
+
+    if IsNegative = 1 and NumberToConvert not = 0
+        move concatenate("negative ", trim(NumberInWords)) to NumberInWords
+    end-if
+
+    goback
+    .
+
+AppendBillions section.
+    move concatenate(trim(BillionsInWords), " billion") to NumberInWords
+    move 1 to HasPriorGroup
+    exit section
+    .
+
+AppendMillions section.
+    if HasPriorGroup equals 1
+        move concatenate(trim(NumberInWords), ", ",
+        trim(MillionsInWords), " million") to NumberInWords
+    else
         move concatenate(trim(MillionsInWords), " million") to NumberInWords
-    when > 0 also 0 also < 100
-        move concatenate(trim(MillionsInWords), " million and ",
-        UnitsInWords) to NumberInWords
-    when > 0 also 0 also >= 100
-        move concatenate(trim(MillionsInWords), " million, ",
-        UnitsInWords) to NumberInWords
-    when > 0 also > 0 also 0
-        move concatenate(trim(MillionsInWords), " million, ",
+    end-if
+    move 1 to HasPriorGroup
+    exit section
+    .
+
+AppendThousands section.
+    if HasPriorGroup equals 1
+        move concatenate(trim(NumberInWords), ", ",
         trim(ThousandsInWords), " thousand") to NumberInWords
-    when > 0 also > 0 also < 100
-        move concatenate(trim(MillionsInWords), " million, ",
-        trim(ThousandsInWords), " thousand and ",
-        trim(UnitsInWords)) to NumberInWords
-    when > 0 also > 0 also >= 100
-        move concatenate(trim(MillionsInWords), " million, ",
-        trim(ThousandsInWords), " thousand, ",
-        trim(UnitsInWords)) to NumberInWords
-    end-evaluate
+    else
+        move concatenate(trim(ThousandsInWords), " thousand") to NumberInWords
+    end-if
+    move 1 to HasPriorGroup
+    exit section
+    .
 
-    goback
+AppendUnits section.
+    if HasPriorGroup equals 1
+        if Units less than 100
+            move concatenate(trim(NumberInWords), " and ",
+            trim(UnitsInWords)) to NumberInWords
+        else
+            move concatenate(trim(NumberInWords), ", ",
+            trim(UnitsInWords)) to NumberInWords
+        end-if
+    else
+        move UnitsInWords to NumberInWords
+    end-if
+    exit section
     .
 
 end function IntegerInWords.
@@ -190,3 +238,137 @@ Tens section.
     .
 
 end function ThreeDigitNumberInWords.
+
+identification division.
+function-id. AmountInWords.
+
+environment division.
+configuration section.
+    repository.
+    function all intrinsic
+    function IntegerInWords.
+
+data division.
+local-storage section.
+01 DollarsPart pic x(13) value spaces.
+01 CentsPart pic xx value "00".
+01 DollarsValue pic s9(12) value 0.
+01 CentsValue pic 999 value zeroes.
+01 DollarsValueUnsigned pic 9(12) value 0.
+01 DollarsValueUnsignedDisplay pic Z(11)9.
+01 DollarsInWords pic x(255) value spaces.
+01 CentsDisplayNumeric pic 99 value 0.
+01 CentsDisplay pic x(02) value "00".
+01 IsNegativeAmount pic 9 binary value 0.
+
+*> IntegerInWords/ThreeDigitNumberInWords join a hundreds digit to its
+*> tens/units with " and " (and, at the top level, a trailing small
+*> group to the rest the same way) - normal spoken-word style, but not
+*> what check-writing format uses. Splitting on that literal and
+*> rejoining without it turns "one hundred and twenty-three" into
+*> "one hundred twenty-three". Six segments comfortably covers the
+*> worst case (one "and" per three-digit group - billions, millions,
+*> thousands, units - plus one top-level join).
+01 AndSplitPointer pic 9(3) value 0.
+01 AndSeg1 pic x(255) value spaces.
+01 AndSeg2 pic x(255) value spaces.
+01 AndSeg3 pic x(255) value spaces.
+01 AndSeg4 pic x(255) value spaces.
+01 AndSeg5 pic x(255) value spaces.
+01 AndSeg6 pic x(255) value spaces.
+
+linkage section.
+01 InputValue pic x any length.
+01 AmountInWordsResult pic x(255).
+
+procedure division using InputValue returning AmountInWordsResult.
+Main section.
+*> The sign is read straight off InputValue rather than left to
+*> IntegerInWords, which drops it on a "-0" dollars part (zero has
+*> no sign of its own) - that would otherwise silently lose the
+*> negative marker on an amount like "-0.50".
+    move 0 to IsNegativeAmount
+    if InputValue(1:1) = "-"
+        move 1 to IsNegativeAmount
+    end-if
+
+    move "00" to CentsPart
+    unstring InputValue delimited by "."
+        into DollarsPart CentsPart
+    end-unstring
+
+    move function numval(DollarsPart) to DollarsValue
+    move function numval(CentsPart) to CentsValue
+
+*> Spell the dollars out unsigned and recombine the sign ourselves
+*> below, so IntegerInWords is never asked to carry the sign through
+*> a "-0" dollars part.
+    move DollarsValue to DollarsValueUnsigned
+    move DollarsValueUnsigned to DollarsValueUnsignedDisplay
+    move IntegerInWords(trim(DollarsValueUnsignedDisplay)) to DollarsInWords
+    perform StripConjunctions
+
+    move CentsValue to CentsDisplayNumeric
+    move CentsDisplayNumeric to CentsDisplay
+
+*> Standard check-writing format: dollars spelled out, cents as a
+*> literal NN/100 fraction.
+    move concatenate(trim(DollarsInWords), " and ", CentsDisplay,
+        "/100 dollars") to AmountInWordsResult
+
+    if IsNegativeAmount = 1
+            and (DollarsValueUnsigned not = 0 or CentsValue not = 0)
+        move concatenate("negative ", trim(AmountInWordsResult))
+            to AmountInWordsResult
+    end-if
+
+    goback
+    .
+
+*> Check-writing format spells the dollar figure without the
+*> conjunctive "and" IntegerInWords/ThreeDigitNumberInWords otherwise
+*> use between a hundreds digit and its tens/units (e.g. turns "one
+*> hundred and twenty-three" into "one hundred twenty-three"). Every
+*> occurrence of that literal separator is a group join, never
+*> meaningful content, so splitting DollarsInWords on it and
+*> rejoining with a plain space removes it cleanly.
+StripConjunctions section.
+    move spaces to AndSeg1 AndSeg2 AndSeg3 AndSeg4 AndSeg5 AndSeg6
+    unstring trim(DollarsInWords) delimited by " and "
+        into AndSeg1 AndSeg2 AndSeg3 AndSeg4 AndSeg5 AndSeg6
+    end-unstring
+
+    move spaces to DollarsInWords
+    move 1 to AndSplitPointer
+    string trim(AndSeg1) delimited by size
+        into DollarsInWords with pointer AndSplitPointer
+
+    if AndSeg2 not = spaces
+        string " " delimited by size
+            trim(AndSeg2) delimited by size
+            into DollarsInWords with pointer AndSplitPointer
+    end-if
+    if AndSeg3 not = spaces
+        string " " delimited by size
+            trim(AndSeg3) delimited by size
+            into DollarsInWords with pointer AndSplitPointer
+    end-if
+    if AndSeg4 not = spaces
+        string " " delimited by size
+            trim(AndSeg4) delimited by size
+            into DollarsInWords with pointer AndSplitPointer
+    end-if
+    if AndSeg5 not = spaces
+        string " " delimited by size
+            trim(AndSeg5) delimited by size
+            into DollarsInWords with pointer AndSplitPointer
+    end-if
+    if AndSeg6 not = spaces
+        string " " delimited by size
+            trim(AndSeg6) delimited by size
+            into DollarsInWords with pointer AndSplitPointer
+    end-if
+    exit section
+    .
+
+end function AmountInWords.
